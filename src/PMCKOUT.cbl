@@ -0,0 +1,115 @@
+*> ---------------------------------------------------------------
+*> pmckout - checkout eligibility check
+*>
+*> called by the circulation desk transaction at checkout time.
+*> the caller has already fetched the patron's master record (see
+*> pmnamlup for a by-name lookup); this routine applies the
+*> eligibility rules that used to live only in clerks' heads:
+*>   - pr-patron-status must be active
+*>   - the lending-right switch for the material being borrowed
+*>     must be on (pr-book-right-sw / pr-periodical-right-sw /
+*>     pr-video-right-sw)
+*>   - pr-books-out must be below the branch limit passed in by
+*>     the caller
+*>
+*> returns ck-eligible-sw ("Y"/"N") and, when not eligible,
+*> ck-reject-reason explaining why.
+*>
+*> modification history
+*> date       init  description
+*> 2018-03-02 rd    original program.
+*> ---------------------------------------------------------------
+identification division.
+program-id.    pmckout.
+author.        r doughty.
+installation.  circulation systems.
+date-written.  2018-03-02.
+date-compiled.
+
+data division.
+working-storage section.
+01  ck-material-right-sw            pic X comp-5.
+
+linkage section.
+    copy Patron
+        replacing ==patron-record== by ==ck-patron-record==.
+01  ck-material-type                pic X(01).
+    88  ck-material-is-book                value "B".
+    88  ck-material-is-periodical          value "P".
+    88  ck-material-is-video               value "V".
+01  ck-branch-limit                 pic 9(02).
+01  ck-eligible-sw                  pic X(01).
+    88  ck-eligible                        value "Y".
+    88  ck-not-eligible                    value "N".
+01  ck-reject-reason                pic X(40).
+
+procedure division using ck-patron-record
+                         ck-material-type
+                         ck-branch-limit
+                         ck-eligible-sw
+                         ck-reject-reason.
+*> ---------------------------------------------------------------
+*> 0000-main-line
+*> ---------------------------------------------------------------
+0000-main-line.
+    set ck-eligible to true.
+    move spaces to ck-reject-reason.
+    perform 1000-check-status
+        thru 1000-exit.
+    if ck-eligible
+        perform 2000-check-material-right
+            thru 2000-exit
+    end-if.
+    if ck-eligible
+        perform 3000-check-books-out-limit
+            thru 3000-exit
+    end-if.
+    goback.
+
+*> ---------------------------------------------------------------
+*> 1000-check-status
+*> ---------------------------------------------------------------
+1000-check-status.
+    if pr-patron-status not = "A"
+        set ck-not-eligible to true
+        move "PATRON STATUS IS NOT ACTIVE" to ck-reject-reason
+    end-if.
+1000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2000-check-material-right - pick the right switch for the
+*> material type and confirm the patron still has that privilege.
+*> ---------------------------------------------------------------
+2000-check-material-right.
+    evaluate true
+        when ck-material-is-book
+            move pr-book-right-sw to ck-material-right-sw
+        when ck-material-is-periodical
+            move pr-periodical-right-sw to ck-material-right-sw
+        when ck-material-is-video
+            move pr-video-right-sw to ck-material-right-sw
+        when other
+            set ck-not-eligible to true
+            move "UNKNOWN MATERIAL TYPE" to ck-reject-reason
+            go to 2000-exit
+    end-evaluate.
+    if ck-material-right-sw = zero
+        set ck-not-eligible to true
+        move "LENDING RIGHT REVOKED FOR THIS MATERIAL"
+            to ck-reject-reason
+    end-if.
+2000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3000-check-books-out-limit
+*> ---------------------------------------------------------------
+3000-check-books-out-limit.
+    if pr-books-out >= ck-branch-limit
+        set ck-not-eligible to true
+        move "PATRON IS AT THE BRANCH CHECKOUT LIMIT"
+            to ck-reject-reason
+    end-if.
+3000-exit.
+    exit.
