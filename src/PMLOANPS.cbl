@@ -0,0 +1,633 @@
+*> ---------------------------------------------------------------
+*> pmloanps - circulation loan posting
+*>
+*> posts the day's checkout and return events (circulation-
+*> record, Circ.cpy) against the standing loan ledger and, from
+*> there, against pr-books-out on the patron master.  pr-books-out
+*> used to be maintained by hand and drifted out of sync with what
+*> was actually checked out within a week or two.
+*>
+*> the posting runs in two passes:
+*>   - 3000-post-ledger matches the day's events (sorted by patron
+*>     number, item id and checkout date - the natural key the
+*>     circulation desk slip carries both ways) against the old
+*>     ledger to produce the new ledger generation.  a checkout
+*>     event with no matching ledger row is added; a return event
+*>     is matched to its open ledger row and the return date is
+*>     posted onto it.  while that pass runs, a net books-out delta
+*>     is accumulated per patron (control break on patron number)
+*>     and released to an intermediate delta file.
+*>   - 4000-post-patron-master matches that delta file against the
+*>     old patron master to produce the new master generation,
+*>     applying the net change to pr-books-out.  a delta that would
+*>     drive pr-books-out negative is rejected rather than applied,
+*>     and every patron actually updated gets a before/after audit
+*>     entry, the same as pmmaint and pmupgrd.
+*>
+*> modification history
+*> date       init  description
+*> 2018-08-06 rd    original program.
+*> ---------------------------------------------------------------
+identification division.
+program-id.    pmloanps.
+author.        r doughty.
+installation.  circulation systems.
+date-written.  2018-08-06.
+date-compiled.
+
+environment division.
+input-output section.
+file-control.
+    select trans-file
+        assign to "CIRCT"
+        organization is line sequential.
+    select sort-work-file
+        assign to "SORTWK1".
+    select sorted-trans-file
+        assign to "CIRCTS"
+        organization is line sequential.
+    select old-ledger-file
+        assign to "CIRCM"
+        organization is line sequential.
+    select new-ledger-file
+        assign to "CIRCMN"
+        organization is line sequential.
+    select ledger-error-file
+        assign to "CIRCME"
+        organization is line sequential.
+    select delta-file
+        assign to "CIRCD"
+        organization is line sequential.
+    select old-patron-file
+        assign to "PATRONM"
+        organization is indexed
+        access mode is sequential
+        record key is pr-patron-number
+        alternate record key is pr-name-zip-key
+            with duplicates.
+    select new-patron-file
+        assign to "PATRONMN"
+        organization is indexed
+        access mode is sequential
+        record key is nmk-patron-number
+        alternate record key is nmk-name-zip-key
+            with duplicates.
+    select patron-error-file
+        assign to "LOANE"
+        organization is line sequential.
+    select parm-file
+        assign to "LOANPSP"
+        organization is line sequential.
+    select audit-file
+        assign to "PATRONA"
+        organization is line sequential.
+
+data division.
+file section.
+fd  trans-file
+    label records are standard.
+    copy Circ.
+sd  sort-work-file.
+01  sort-circ-record.
+    05  sc-patron-number            pic X(03).
+    05  sc-item-id                  pic X(08).
+    05  sc-checkout-date            pic X(08).
+    05  filler                      pic X(21).
+fd  sorted-trans-file
+    label records are standard.
+01  sorted-circ-record              pic X(40).
+fd  old-ledger-file
+    label records are standard.
+    copy Circ
+        replacing ==circulation-record== by ==ledger-record==.
+fd  new-ledger-file
+    label records are standard.
+01  new-ledger-record                pic X(40).
+fd  ledger-error-file
+    label records are standard.
+01  ledger-error-record.
+    05  le-patron-number            pic X(03).
+    05  filler                      pic X(02).
+    05  le-item-id                  pic X(08).
+    05  filler                      pic X(02).
+    05  le-reason                   pic X(40).
+fd  delta-file
+    label records are standard.
+01  delta-record.
+    05  cd-patron-number            pic X(03).
+    05  cd-books-delta              pic S9(03).
+    05  filler                      pic X(10).
+fd  old-patron-file
+    label records are standard.
+    copy Patron.
+fd  new-patron-file
+    label records are standard.
+01  new-patron-record                pic X(96).
+*> new-patron-key-fields exposes, by position only, the same two
+*> key fields patron-record carries (pr-patron-number and
+*> pr-name-zip-key) so the indexed file's own record description
+*> can supply the keys in file-control - without re-declaring every
+*> patron-record field a second time under this file.
+01  new-patron-key-fields redefines new-patron-record.
+    05  nmk-patron-number           pic X(03).
+    05  filler                      pic X(10).
+    05  nmk-name-zip-key            pic X(22).
+    05  filler                      pic X(61).
+fd  patron-error-file
+    label records are standard.
+01  patron-error-record.
+    05  pe-patron-number            pic X(03).
+    05  filler                      pic X(02).
+    05  pe-reason                   pic X(40).
+fd  parm-file
+    label records are standard.
+01  parm-record.
+    05  pp-job-name                 pic X(08).
+    05  pp-operator-id              pic X(08).
+    05  filler                      pic X(64).
+fd  audit-file
+    label records are standard.
+    copy PatronAud.
+
+working-storage section.
+*> --- work areas - ledger pass ---
+    copy Circ
+        replacing ==circulation-record== by ==lp-trans-record==.
+01  lp-switches.
+    05  lp-trans-eof-sw             pic X(01)  value "N".
+        88  lp-trans-eof                    value "Y".
+    05  lp-ledger-eof-sw            pic X(01)  value "N".
+        88  lp-ledger-eof                   value "Y".
+    05  lp-patron-eof-sw            pic X(01)  value "N".
+        88  lp-patron-eof                   value "Y".
+    05  lp-delta-eof-sw             pic X(01)  value "N".
+        88  lp-delta-eof                    value "Y".
+01  lp-counters                     comp.
+    05  lp-trans-read-ct            pic 9(05)  value zero.
+    05  lp-checkout-ct              pic 9(05)  value zero.
+    05  lp-return-ct                pic 9(05)  value zero.
+    05  lp-ledger-reject-ct         pic 9(05)  value zero.
+    05  lp-patron-update-ct         pic 9(05)  value zero.
+    05  lp-patron-reject-ct         pic 9(05)  value zero.
+01  lp-trans-key.
+    05  lp-trans-key-patron         pic X(03).
+    05  lp-trans-key-item           pic X(08).
+    05  lp-trans-key-checkout       pic X(08).
+01  lp-ledger-key.
+    05  lp-ledger-key-patron        pic X(03).
+    05  lp-ledger-key-item          pic X(08).
+    05  lp-ledger-key-checkout      pic X(08).
+01  lp-current-patron               pic X(03).
+01  lp-control-patron                pic X(03)  value low-values.
+01  lp-patron-delta                 pic S9(03) comp value zero.
+01  lp-ledger-reason                pic X(40).
+*> --- work areas - patron master pass ---
+01  lp-delta-record-in.
+    05  lp-delta-patron             pic X(03).
+    05  lp-delta-amount             pic S9(03).
+01  lp-new-books-out                pic S9(04).
+01  lp-patron-reason                pic X(40).
+01  lp-job-name                     pic X(08).
+01  lp-operator-id                  pic X(08).
+01  lp-audit-date                   pic 9(08).
+01  lp-audit-time                   pic 9(08).
+01  lp-before-image                 pic X(96).
+
+procedure division.
+*> ---------------------------------------------------------------
+*> 0000-main-line
+*> ---------------------------------------------------------------
+0000-main-line.
+    perform 1000-initialize
+        thru 1000-exit.
+    perform 2000-sort-transactions
+        thru 2000-exit.
+    perform 3000-post-ledger
+        thru 3000-exit.
+    perform 4000-post-patron-master
+        thru 4000-exit.
+    perform 9000-terminate
+        thru 9000-exit.
+    stop run.
+
+*> ---------------------------------------------------------------
+*> 1000-initialize
+*> ---------------------------------------------------------------
+1000-initialize.
+    open input parm-file.
+    read parm-file
+        at end
+            move spaces to pp-job-name
+                           pp-operator-id
+    end-read.
+    move pp-job-name to lp-job-name.
+    move pp-operator-id to lp-operator-id.
+    close parm-file.
+    accept lp-audit-date from date yyyymmdd.
+    accept lp-audit-time from time.
+1000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2000-sort-transactions - sequence today's events the same way
+*> the circulation desk slip identifies a loan: patron, item,
+*> then the original checkout date.
+*> ---------------------------------------------------------------
+2000-sort-transactions.
+    sort sort-work-file
+        on ascending key sc-patron-number
+                         sc-item-id
+                         sc-checkout-date
+        using trans-file
+        giving sorted-trans-file.
+2000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3000-post-ledger - balanced-line merge of today's events against
+*> the standing loan ledger, releasing a net books-out delta per
+*> patron as the control group breaks.
+*> ---------------------------------------------------------------
+3000-post-ledger.
+    open input  sorted-trans-file
+                old-ledger-file
+         output new-ledger-file
+                ledger-error-file
+                delta-file.
+    perform 3100-read-trans
+        thru 3100-exit.
+    perform 3200-read-ledger
+        thru 3200-exit.
+    perform 3300-merge-ledger
+        thru 3300-exit
+        until lp-trans-eof and lp-ledger-eof.
+    if lp-control-patron not = low-values
+        perform 3900-flush-delta
+            thru 3900-exit
+    end-if.
+    close sorted-trans-file
+          old-ledger-file
+          new-ledger-file
+          ledger-error-file
+          delta-file.
+3000-exit.
+    exit.
+
+3100-read-trans.
+    read sorted-trans-file into lp-trans-record
+        at end
+            set lp-trans-eof to true
+            move high-values to lp-trans-key
+        not at end
+            add 1 to lp-trans-read-ct
+            move cr-patron-number of lp-trans-record
+                to lp-trans-key-patron
+            move cr-item-id of lp-trans-record
+                to lp-trans-key-item
+            move cr-checkout-date of lp-trans-record
+                to lp-trans-key-checkout
+    end-read.
+3100-exit.
+    exit.
+
+3200-read-ledger.
+    read old-ledger-file
+        at end
+            set lp-ledger-eof to true
+            move high-values to lp-ledger-key
+        not at end
+            move cr-patron-number of ledger-record
+                to lp-ledger-key-patron
+            move cr-item-id of ledger-record
+                to lp-ledger-key-item
+            move cr-checkout-date of ledger-record
+                to lp-ledger-key-checkout
+    end-read.
+3200-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3300-merge-ledger
+*> ---------------------------------------------------------------
+3300-merge-ledger.
+    evaluate true
+        when lp-ledger-eof or lp-trans-key < lp-ledger-key
+            move lp-trans-key-patron to lp-current-patron
+            perform 3350-check-control-break
+                thru 3350-exit
+            perform 3400-apply-checkout
+                thru 3400-exit
+            perform 3100-read-trans
+                thru 3100-exit
+        when lp-trans-eof or lp-ledger-key < lp-trans-key
+            move lp-ledger-key-patron to lp-current-patron
+            perform 3350-check-control-break
+                thru 3350-exit
+            perform 3600-write-through-ledger
+                thru 3600-exit
+            perform 3200-read-ledger
+                thru 3200-exit
+        when other
+            move lp-ledger-key-patron to lp-current-patron
+            perform 3350-check-control-break
+                thru 3350-exit
+            perform 3500-apply-return
+                thru 3500-exit
+            perform 3100-read-trans
+                thru 3100-exit
+            perform 3200-read-ledger
+                thru 3200-exit
+    end-evaluate.
+3300-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3350-check-control-break - flush the accumulated delta for the
+*> prior patron whenever the key stream moves on to a new one.
+*> ---------------------------------------------------------------
+3350-check-control-break.
+    if lp-control-patron = low-values
+        move lp-current-patron to lp-control-patron
+        go to 3350-exit
+    end-if.
+    if lp-current-patron not = lp-control-patron
+        perform 3900-flush-delta
+            thru 3900-exit
+        move lp-current-patron to lp-control-patron
+    end-if.
+3350-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3400-apply-checkout - no ledger row exists yet for this key, so
+*> this is a new loan.  a transaction that already carries a
+*> return date with no open loan to close is rejected.
+*> ---------------------------------------------------------------
+3400-apply-checkout.
+    if cr-loan-is-open of lp-trans-record
+        move lp-trans-record to new-ledger-record
+        write new-ledger-record
+        add 1 to lp-patron-delta
+        add 1 to lp-checkout-ct
+    else
+        move "RETURN POSTED FOR UNKNOWN LOAN" to lp-ledger-reason
+        perform 3800-write-ledger-reject
+            thru 3800-exit
+    end-if.
+3400-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3500-apply-return - the matching ledger row is the open loan
+*> this event is closing.  a checkout event matching a loan that
+*> already exists is a duplicate and is rejected.
+*> ---------------------------------------------------------------
+3500-apply-return.
+    if cr-loan-is-open of lp-trans-record
+        move "LOAN ALREADY ON FILE" to lp-ledger-reason
+        perform 3800-write-ledger-reject
+            thru 3800-exit
+        move ledger-record to new-ledger-record
+        write new-ledger-record
+    else
+        if not cr-loan-is-open of ledger-record
+            move "LOAN ALREADY CLOSED" to lp-ledger-reason
+            perform 3800-write-ledger-reject
+                thru 3800-exit
+            move ledger-record to new-ledger-record
+            write new-ledger-record
+        else
+            move cr-return-date of lp-trans-record
+                to cr-return-date of ledger-record
+            move ledger-record to new-ledger-record
+            write new-ledger-record
+            subtract 1 from lp-patron-delta
+            add 1 to lp-return-ct
+        end-if
+    end-if.
+3500-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3600-write-through-ledger - no event today for this loan; carry
+*> the row forward unchanged.
+*> ---------------------------------------------------------------
+3600-write-through-ledger.
+    move ledger-record to new-ledger-record.
+    write new-ledger-record.
+3600-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3800-write-ledger-reject
+*> ---------------------------------------------------------------
+3800-write-ledger-reject.
+    move spaces to ledger-error-record.
+    move cr-patron-number of lp-trans-record to le-patron-number.
+    move cr-item-id of lp-trans-record to le-item-id.
+    move lp-ledger-reason to le-reason.
+    write ledger-error-record.
+    add 1 to lp-ledger-reject-ct.
+3800-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3900-flush-delta - release the prior patron's net books-out
+*> change; patrons with no net change do not need a delta record.
+*> ---------------------------------------------------------------
+3900-flush-delta.
+    if lp-patron-delta not = zero
+        move spaces to delta-record
+        move lp-control-patron to cd-patron-number
+        move lp-patron-delta to cd-books-delta
+        write delta-record
+    end-if.
+    move zero to lp-patron-delta.
+3900-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 4000-post-patron-master - apply the net books-out change per
+*> patron to the master, same generation pattern as pmmaint and
+*> pmupgrd.
+*> ---------------------------------------------------------------
+4000-post-patron-master.
+    open input  delta-file
+                old-patron-file
+         output new-patron-file
+                patron-error-file
+                audit-file.
+    perform 4100-read-delta
+        thru 4100-exit.
+    perform 4200-read-patron
+        thru 4200-exit.
+    perform 4300-match-process
+        thru 4300-exit
+        until lp-delta-eof and lp-patron-eof.
+    close delta-file
+          old-patron-file
+          new-patron-file
+          patron-error-file
+          audit-file.
+4000-exit.
+    exit.
+
+4100-read-delta.
+    read delta-file into lp-delta-record-in
+        at end
+            set lp-delta-eof to true
+            move high-values to lp-delta-patron
+    end-read.
+4100-exit.
+    exit.
+
+4200-read-patron.
+    read old-patron-file
+        at end
+            set lp-patron-eof to true
+            move high-values to pr-patron-number
+    end-read.
+4200-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 4300-match-process
+*> ---------------------------------------------------------------
+4300-match-process.
+    evaluate true
+        when lp-patron-eof
+            move "BOOKS-OUT DELTA FOR UNKNOWN PATRON"
+                to lp-patron-reason
+            perform 4900-write-delta-reject
+                thru 4900-exit
+            perform 4100-read-delta
+                thru 4100-exit
+        when lp-delta-eof
+            perform 4950-write-new-patron
+                thru 4950-exit
+            add 1 to lp-patron-update-ct
+            perform 4200-read-patron
+                thru 4200-exit
+        when lp-delta-patron < pr-patron-number
+            move "BOOKS-OUT DELTA FOR UNKNOWN PATRON"
+                to lp-patron-reason
+            perform 4900-write-delta-reject
+                thru 4900-exit
+            perform 4100-read-delta
+                thru 4100-exit
+        when lp-delta-patron > pr-patron-number
+            perform 4950-write-new-patron
+                thru 4950-exit
+            perform 4200-read-patron
+                thru 4200-exit
+        when other
+            perform 4400-apply-delta
+                thru 4400-exit
+            perform 4950-write-new-patron
+                thru 4950-exit
+            perform 4100-read-delta
+                thru 4100-exit
+            perform 4200-read-patron
+                thru 4200-exit
+    end-evaluate.
+4300-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 4400-apply-delta - books-out may never go negative; a delta
+*> that would drive it below zero is a sign the ledger and master
+*> have already drifted apart, so it is rejected rather than
+*> guessed at.
+*> ---------------------------------------------------------------
+4400-apply-delta.
+    compute lp-new-books-out = pr-books-out + lp-delta-amount.
+    if lp-new-books-out < 0
+        move "BOOKS-OUT DELTA WOULD GO NEGATIVE" to lp-patron-reason
+        perform 4800-write-patron-reject
+            thru 4800-exit
+        go to 4400-exit
+    end-if.
+    move patron-record to lp-before-image.
+    move lp-new-books-out to pr-books-out.
+    add 1 to lp-patron-update-ct.
+    perform 4500-write-audit
+        thru 4500-exit.
+4400-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 4500-write-audit
+*> ---------------------------------------------------------------
+4500-write-audit.
+    move spaces to patron-audit-record.
+    move pr-patron-number to par-patron-number.
+    move "C" to par-change-type.
+    move lp-audit-date to par-audit-date.
+    move lp-audit-time to par-audit-time.
+    move lp-job-name to par-job-name.
+    move lp-operator-id to par-operator-id.
+    move lp-before-image to par-before-image.
+    move patron-record to par-after-image.
+    write patron-audit-record.
+4500-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 4800-write-patron-reject
+*> ---------------------------------------------------------------
+4800-write-patron-reject.
+    move spaces to patron-error-record.
+    move pr-patron-number to pe-patron-number.
+    move lp-patron-reason to pe-reason.
+    write patron-error-record.
+    add 1 to lp-patron-reject-ct.
+4800-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 4900-write-delta-reject - a books-out delta keyed to a patron
+*> number that is no longer (or never was) on the master - a
+*> deleted patron with stray circulation activity, or a timing
+*> mismatch between PATRONM and the day's CIRCT feed.  reported
+*> rather than silently dropped, the same as an orphan ledger
+*> record in pmrecon.
+*> ---------------------------------------------------------------
+4900-write-delta-reject.
+    move spaces to patron-error-record.
+    move lp-delta-patron to pe-patron-number.
+    move lp-patron-reason to pe-reason.
+    write patron-error-record.
+    add 1 to lp-patron-reject-ct.
+4900-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 4950-write-new-patron - write the current patron-record forward
+*> to the new patron generation.  a duplicate key here would point
+*> at the old master itself already carrying a repeated key, since
+*> this pass never changes pr-patron-number - logged to the patron
+*> error file and skipped rather than left to abend the run.
+*> ---------------------------------------------------------------
+4950-write-new-patron.
+    write new-patron-record from patron-record
+        invalid key
+            move spaces to patron-error-record
+            move pr-patron-number to pe-patron-number
+            move "DUPLICATE KEY ON MASTER WRITE" to pe-reason
+            write patron-error-record
+    end-write.
+4950-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 9000-terminate
+*> ---------------------------------------------------------------
+9000-terminate.
+    display "PMLOANPS - TRANSACTIONS READ    : " lp-trans-read-ct.
+    display "PMLOANPS - CHECKOUTS POSTED     : " lp-checkout-ct.
+    display "PMLOANPS - RETURNS POSTED       : " lp-return-ct.
+    display "PMLOANPS - LEDGER REJECTS       : " lp-ledger-reject-ct.
+    display "PMLOANPS - PATRONS UPDATED      : " lp-patron-update-ct.
+    display "PMLOANPS - PATRON REJECTS       : " lp-patron-reject-ct.
+9000-exit.
+    exit.
