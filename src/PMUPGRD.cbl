@@ -0,0 +1,388 @@
+*> ---------------------------------------------------------------
+*> pmupgrd - automatic privilege-tier upgrade batch job
+*>
+*> monthly run that compares each patron's pr-seniority-date to
+*> the run date and bumps pr-privilege-status to the next tier
+*> once the patron has been with us long enough.  privilege tiers
+*> run "1" (newest) through "4" (longest standing); a patron is
+*> never moved down by this job, only up.
+*>
+*> the run date and the years-of-service needed for each tier are
+*> read from a parameter card (UPGRDP) so the thresholds can be
+*> changed, and so the job can be rerun against a prior cut-off
+*> date, without a recompile.
+*>
+*> any patron whose pr-seniority-month/day/year is invalid, or
+*> whose seniority date is after the run date, is skipped and
+*> written to the exception file instead of being upgraded.  only
+*> active patrons are considered; suspended and closed patrons do
+*> not earn tier upgrades while in that status.
+*>
+*> every patron actually upgraded writes a before/after image of
+*> patron-record to the audit file, with the timestamp and the
+*> job/operator running the job (from the parameter card), keyed
+*> on the patron number - the same audit trail pmmaint writes.
+*>
+*> modification history
+*> date       init  description
+*> 2018-04-09 rd    original program.
+*> 2018-05-21 rd    add before/after audit trail of tier upgrades.
+*> ---------------------------------------------------------------
+identification division.
+program-id.    pmupgrd.
+author.        r doughty.
+installation.  circulation systems.
+date-written.  2018-04-09.
+date-compiled.
+
+environment division.
+input-output section.
+file-control.
+    select parm-file
+        assign to "UPGRDP"
+        organization is line sequential.
+    select old-master-file
+        assign to "PATRONM"
+        organization is indexed
+        access mode is sequential
+        record key is pr-patron-number
+        alternate record key is pr-name-zip-key
+            with duplicates.
+    select new-master-file
+        assign to "PATRONMN"
+        organization is indexed
+        access mode is sequential
+        record key is nmk-patron-number
+        alternate record key is nmk-name-zip-key
+            with duplicates.
+    select exception-file
+        assign to "UPGRDE"
+        organization is line sequential.
+    select audit-file
+        assign to "PATRONA"
+        organization is line sequential.
+
+data division.
+file section.
+fd  parm-file
+    label records are standard.
+01  parm-record.
+    05  pp-run-date.
+        10  pp-run-year             pic 9(04).
+        10  pp-run-month            pic 9(02).
+        10  pp-run-day              pic 9(02).
+    05  pp-tier-2-years             pic 9(02).
+    05  pp-tier-3-years             pic 9(02).
+    05  pp-tier-4-years             pic 9(02).
+    05  pp-job-name                 pic X(08).
+    05  pp-operator-id              pic X(08).
+    05  filler                      pic X(44).
+fd  old-master-file
+    label records are standard.
+    copy Patron.
+fd  new-master-file
+    label records are standard.
+01  new-master-record               pic X(96).
+*> new-master-key-fields exposes, by position only, the same two
+*> key fields patron-record carries (pr-patron-number and
+*> pr-name-zip-key) so the indexed file's own record description
+*> can supply the keys in file-control - without re-declaring every
+*> patron-record field a second time under this file.
+01  new-master-key-fields redefines new-master-record.
+    05  nmk-patron-number           pic X(03).
+    05  filler                      pic X(10).
+    05  nmk-name-zip-key            pic X(22).
+    05  filler                      pic X(61).
+fd  exception-file
+    label records are standard.
+01  exception-record.
+    05  xr-patron-number            pic X(03).
+    05  filler                      pic X(02).
+    05  xr-reason                   pic X(40).
+fd  audit-file
+    label records are standard.
+    copy PatronAud.
+
+working-storage section.
+*> --- work areas - privilege upgrade run ---
+01  ug-switches.
+    05  ug-master-eof-sw            pic X(01)  value "N".
+        88  ug-master-eof                  value "Y".
+    05  ug-date-valid-sw            pic X(01)  value "Y".
+        88  ug-date-valid                   value "Y".
+        88  ug-date-invalid                 value "N".
+01  ug-counters                     comp.
+    05  ug-read-ct                  pic 9(05)  value zero.
+    05  ug-upgrade-ct               pic 9(05)  value zero.
+    05  ug-exception-ct             pic 9(05)  value zero.
+01  ug-run-year                     pic 9(04).
+01  ug-run-month                    pic 9(02).
+01  ug-run-day                      pic 9(02).
+01  ug-tier-2-years                 pic 9(02).
+01  ug-tier-3-years                 pic 9(02).
+01  ug-tier-4-years                 pic 9(02).
+01  ug-exception-reason             pic X(40).
+01  ug-elapsed-years                pic s9(04).
+01  ug-run-mmdd                     pic 9(04).
+01  ug-senior-mmdd                  pic 9(04).
+01  ug-target-tier                  pic X(01).
+01  ug-days-in-month.
+    05  filler                      pic 9(02)  value 31.
+    05  filler                      pic 9(02)  value 28.
+    05  filler                      pic 9(02)  value 31.
+    05  filler                      pic 9(02)  value 30.
+    05  filler                      pic 9(02)  value 31.
+    05  filler                      pic 9(02)  value 30.
+    05  filler                      pic 9(02)  value 31.
+    05  filler                      pic 9(02)  value 31.
+    05  filler                      pic 9(02)  value 30.
+    05  filler                      pic 9(02)  value 31.
+    05  filler                      pic 9(02)  value 30.
+    05  filler                      pic 9(02)  value 31.
+01  ug-days-in-month-r redefines ug-days-in-month.
+    05  ug-max-day occurs 12 times  pic 9(02).
+01  ug-leap-year-sw                 pic X(01)  value "N".
+    88  ug-leap-year                       value "Y".
+01  ug-leap-remainder                pic 9(04)  comp.
+01  ug-job-name                     pic X(08).
+01  ug-operator-id                  pic X(08).
+01  ug-audit-date                   pic 9(08).
+01  ug-audit-time                   pic 9(08).
+01  ug-before-image                 pic X(96).
+
+procedure division.
+*> ---------------------------------------------------------------
+*> 0000-main-line
+*> ---------------------------------------------------------------
+0000-main-line.
+    perform 1000-initialize
+        thru 1000-exit.
+    perform 2000-process-master
+        thru 2000-exit.
+    perform 3000-terminate
+        thru 3000-exit.
+    stop run.
+
+*> ---------------------------------------------------------------
+*> 1000-initialize - read the run date and tier thresholds.
+*> ---------------------------------------------------------------
+1000-initialize.
+    open input parm-file.
+    read parm-file
+        at end
+            move zero to pp-run-date
+                         pp-tier-2-years
+                         pp-tier-3-years
+                         pp-tier-4-years
+            move spaces to pp-job-name
+                           pp-operator-id
+    end-read.
+    close parm-file.
+    move pp-run-year to ug-run-year.
+    move pp-run-month to ug-run-month.
+    move pp-run-day to ug-run-day.
+    move pp-tier-2-years to ug-tier-2-years.
+    move pp-tier-3-years to ug-tier-3-years.
+    move pp-tier-4-years to ug-tier-4-years.
+    move pp-job-name to ug-job-name.
+    move pp-operator-id to ug-operator-id.
+    compute ug-run-mmdd = ug-run-month * 100 + ug-run-day.
+    accept ug-audit-date from date yyyymmdd.
+    accept ug-audit-time from time.
+    open input  old-master-file
+         output new-master-file
+         output exception-file
+         output audit-file.
+1000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2000-process-master
+*> ---------------------------------------------------------------
+2000-process-master.
+    perform 2100-read-master
+        thru 2100-exit.
+    perform 2200-process-one-patron
+        thru 2200-exit
+        until ug-master-eof.
+2000-exit.
+    exit.
+
+2100-read-master.
+    read old-master-file
+        at end
+            set ug-master-eof to true
+        not at end
+            add 1 to ug-read-ct
+    end-read.
+2100-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2200-process-one-patron
+*> ---------------------------------------------------------------
+2200-process-one-patron.
+    if pr-patron-status = "A"
+        perform 2300-edit-seniority-date
+            thru 2300-exit
+        if ug-date-valid
+            perform 2400-apply-upgrade
+                thru 2400-exit
+        else
+            add 1 to ug-exception-ct
+            perform 2900-write-exception
+                thru 2900-exit
+        end-if
+    end-if.
+    move patron-record to new-master-record.
+    write new-master-record
+        invalid key
+            move spaces to exception-record
+            move pr-patron-number to xr-patron-number
+            move "DUPLICATE KEY ON MASTER WRITE" to xr-reason
+            write exception-record
+    end-write.
+    perform 2100-read-master
+        thru 2100-exit.
+2200-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2300-edit-seniority-date - month, day and year must all be
+*> reasonable and the date may not be after the run date.
+*> ---------------------------------------------------------------
+2300-edit-seniority-date.
+    set ug-date-valid to true.
+    if pr-seniority-month < 1 or pr-seniority-month > 12
+        set ug-date-invalid to true
+        move "INVALID SENIORITY MONTH" to ug-exception-reason
+        go to 2300-exit
+    end-if.
+    if pr-seniority-year < 1900 or pr-seniority-year > ug-run-year
+        set ug-date-invalid to true
+        move "INVALID OR FUTURE SENIORITY YEAR" to ug-exception-reason
+        go to 2300-exit
+    end-if.
+    perform 2350-check-leap-year
+        thru 2350-exit.
+    if pr-seniority-day < 1
+            or (pr-seniority-day > ug-max-day (pr-seniority-month)
+                and not (pr-seniority-month = 2
+                         and pr-seniority-day = 29
+                         and ug-leap-year))
+        set ug-date-invalid to true
+        move "INVALID SENIORITY DAY" to ug-exception-reason
+        go to 2300-exit
+    end-if.
+    if pr-seniority-year = ug-run-year
+        compute ug-senior-mmdd =
+            pr-seniority-month * 100 + pr-seniority-day
+        if ug-senior-mmdd > ug-run-mmdd
+            set ug-date-invalid to true
+            move "SENIORITY DATE IS IN THE FUTURE"
+                to ug-exception-reason
+        end-if
+    end-if.
+2300-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2350-check-leap-year - pr-seniority-year is a leap year if it
+*> divides evenly by 4, except century years, which must also
+*> divide evenly by 400.
+*> ---------------------------------------------------------------
+2350-check-leap-year.
+    move "N" to ug-leap-year-sw.
+    divide pr-seniority-year by 4 giving ug-leap-remainder
+        remainder ug-leap-remainder.
+    if ug-leap-remainder not = zero
+        go to 2350-exit
+    end-if.
+    move "Y" to ug-leap-year-sw.
+    divide pr-seniority-year by 100 giving ug-leap-remainder
+        remainder ug-leap-remainder.
+    if ug-leap-remainder not = zero
+        go to 2350-exit
+    end-if.
+    move "N" to ug-leap-year-sw.
+    divide pr-seniority-year by 400 giving ug-leap-remainder
+        remainder ug-leap-remainder.
+    if ug-leap-remainder = zero
+        move "Y" to ug-leap-year-sw
+    end-if.
+2350-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2400-apply-upgrade - compute completed years of service and
+*> move the patron up to the tier that service has earned, never
+*> down.
+*> ---------------------------------------------------------------
+2400-apply-upgrade.
+    move patron-record to ug-before-image.
+    compute ug-elapsed-years = ug-run-year - pr-seniority-year.
+    compute ug-senior-mmdd =
+        pr-seniority-month * 100 + pr-seniority-day.
+    if ug-run-mmdd < ug-senior-mmdd
+        subtract 1 from ug-elapsed-years
+    end-if.
+    evaluate true
+        when ug-elapsed-years >= ug-tier-4-years
+            move "4" to ug-target-tier
+        when ug-elapsed-years >= ug-tier-3-years
+            move "3" to ug-target-tier
+        when ug-elapsed-years >= ug-tier-2-years
+            move "2" to ug-target-tier
+        when other
+            move "1" to ug-target-tier
+    end-evaluate.
+    if ug-target-tier > pr-privilege-status
+        move ug-target-tier to pr-privilege-status
+        add 1 to ug-upgrade-ct
+        perform 2500-write-audit
+            thru 2500-exit
+    end-if.
+2400-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2500-write-audit
+*> ---------------------------------------------------------------
+2500-write-audit.
+    move spaces to patron-audit-record.
+    move pr-patron-number to par-patron-number.
+    move "C" to par-change-type.
+    move ug-audit-date to par-audit-date.
+    move ug-audit-time to par-audit-time.
+    move ug-job-name to par-job-name.
+    move ug-operator-id to par-operator-id.
+    move ug-before-image to par-before-image.
+    move patron-record to par-after-image.
+    write patron-audit-record.
+2500-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2900-write-exception
+*> ---------------------------------------------------------------
+2900-write-exception.
+    move spaces to exception-record.
+    move pr-patron-number to xr-patron-number.
+    move ug-exception-reason to xr-reason.
+    write exception-record.
+2900-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3000-terminate
+*> ---------------------------------------------------------------
+3000-terminate.
+    close old-master-file
+          new-master-file
+          exception-file
+          audit-file.
+    display "PMUPGRD - MASTER RECORDS READ  : " ug-read-ct.
+    display "PMUPGRD - PATRONS UPGRADED     : " ug-upgrade-ct.
+    display "PMUPGRD - DATE EXCEPTIONS      : " ug-exception-ct.
+3000-exit.
+    exit.
