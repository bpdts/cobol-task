@@ -0,0 +1,253 @@
+*> ---------------------------------------------------------------
+*> pmrecon - books-out vs. circulation reconciliation report
+*>
+*> nightly check that pr-books-out on the patron master still
+*> agrees with reality: the count of open (not yet returned) loan
+*> records on file for that patron in the circulation ledger
+*> (circulation-record, Circ.cpy, as posted by pmloanps).  we have
+*> had patrons blocked from checking out items they do not
+*> actually have, and others showing fewer books out than they
+*> really hold, so every mismatch is listed rather than silently
+*> trusted.
+*>
+*> both files are already in pr-patron-number sequence - the
+*> master because that is its key, the ledger because pmloanps
+*> sorts and posts it that way - so this is a single balanced-line
+*> pass with a control break per patron rather than a sort.  a
+*> ledger record for a patron number no longer on the master (an
+*> orphan left behind by a deleted patron) is counted separately
+*> rather than silently skipped.
+*>
+*> modification history
+*> date       init  description
+*> 2018-09-25 rd    original program.
+*> ---------------------------------------------------------------
+identification division.
+program-id.    pmrecon.
+author.        r doughty.
+installation.  circulation systems.
+date-written.  2018-09-25.
+date-compiled.
+
+environment division.
+input-output section.
+file-control.
+    select master-file
+        assign to "PATRONM"
+        organization is indexed
+        access mode is sequential
+        record key is pr-patron-number
+        alternate record key is pr-name-zip-key
+            with duplicates.
+    select ledger-file
+        assign to "CIRCM"
+        organization is line sequential.
+    select report-file
+        assign to "RECONO"
+        organization is line sequential.
+
+data division.
+file section.
+fd  master-file
+    label records are standard.
+    copy Patron.
+fd  ledger-file
+    label records are standard.
+    copy Circ.
+fd  report-file
+    label records are standard.
+01  report-line                     pic X(80).
+
+working-storage section.
+*> --- work areas - books-out reconciliation ---
+01  rc-switches.
+    05  rc-master-eof-sw            pic X(01)  value "N".
+        88  rc-master-eof                   value "Y".
+    05  rc-ledger-eof-sw            pic X(01)  value "N".
+        88  rc-ledger-eof                   value "Y".
+01  rc-counters                     comp.
+    05  rc-master-read-ct           pic 9(05)  value zero.
+    05  rc-ledger-read-ct           pic 9(05)  value zero.
+    05  rc-mismatch-ct              pic 9(05)  value zero.
+    05  rc-orphan-ct                pic 9(05)  value zero.
+01  rc-ledger-patron                pic X(03).
+01  rc-open-count                   pic 9(02)  value zero.
+01  rc-line-count                   pic 9(03)  value zero.
+
+01  rc-heading-1.
+    05  filler                      pic X(40) value
+        "BOOKS-OUT VS. CIRCULATION RECONCILIATION".
+01  rc-heading-2.
+    05  filler                      pic X(14) value "PATRON NUMBER".
+    05  filler                      pic X(24) value "PATRON NAME".
+    05  filler                      pic X(11) value "MASTER".
+    05  filler                      pic X(11) value "LEDGER".
+    05  filler                      pic X(11) value "DIFFERENCE".
+01  rc-detail-line.
+    05  dl-patron-number            pic X(14).
+    05  dl-name                     pic X(24).
+    05  dl-master-books-out         pic ZZ9       blank when zero.
+    05  filler                      pic X(08)  value spaces.
+    05  dl-ledger-open-ct           pic ZZ9       blank when zero.
+    05  filler                      pic X(08)  value spaces.
+    05  dl-difference               pic -ZZ9.
+01  rc-orphan-line.
+    05  filler                      pic X(43) value
+        "ORPHAN LOAN RECORD - PATRON NOT ON MASTER: ".
+    05  ol-patron-number            pic X(03).
+
+procedure division.
+*> ---------------------------------------------------------------
+*> 0000-main-line
+*> ---------------------------------------------------------------
+0000-main-line.
+    perform 1000-initialize
+        thru 1000-exit.
+    perform 2000-reconcile
+        thru 2000-exit.
+    perform 9000-terminate
+        thru 9000-exit.
+    stop run.
+
+*> ---------------------------------------------------------------
+*> 1000-initialize
+*> ---------------------------------------------------------------
+1000-initialize.
+    open input  master-file
+                ledger-file
+         output report-file.
+    write report-line from rc-heading-1.
+    write report-line from rc-heading-2.
+1000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2000-reconcile
+*> ---------------------------------------------------------------
+2000-reconcile.
+    perform 2100-read-master
+        thru 2100-exit.
+    perform 2200-read-ledger
+        thru 2200-exit.
+    perform 2300-process-one-patron
+        thru 2300-exit
+        until rc-master-eof.
+    perform 2800-skip-orphan-ledger
+        thru 2800-exit
+        until rc-ledger-eof.
+2000-exit.
+    exit.
+
+2100-read-master.
+    read master-file
+        at end
+            set rc-master-eof to true
+            move high-values to pr-patron-number
+        not at end
+            add 1 to rc-master-read-ct
+    end-read.
+2100-exit.
+    exit.
+
+2200-read-ledger.
+    read ledger-file
+        at end
+            set rc-ledger-eof to true
+            move high-values to rc-ledger-patron
+        not at end
+            add 1 to rc-ledger-read-ct
+            move cr-patron-number to rc-ledger-patron
+    end-read.
+2200-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2300-process-one-patron - any ledger record keyed lower than the
+*> current master patron belongs to a patron no longer on the
+*> master; every ledger record keyed equal to it is this patron's,
+*> open or not.
+*> ---------------------------------------------------------------
+2300-process-one-patron.
+    perform 2800-skip-orphan-ledger
+        thru 2800-exit
+        until rc-ledger-eof or rc-ledger-patron not < pr-patron-number.
+    move zero to rc-open-count.
+    perform 2400-accumulate-ledger
+        thru 2400-exit
+        until rc-ledger-eof or rc-ledger-patron not = pr-patron-number.
+    if rc-open-count not = pr-books-out
+        perform 2500-print-mismatch
+            thru 2500-exit
+    end-if.
+    perform 2100-read-master
+        thru 2100-exit.
+2300-exit.
+    exit.
+
+2400-accumulate-ledger.
+    if cr-loan-is-open
+        add 1 to rc-open-count
+    end-if.
+    perform 2200-read-ledger
+        thru 2200-exit.
+2400-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2500-print-mismatch
+*> ---------------------------------------------------------------
+2500-print-mismatch.
+    if rc-line-count = zero
+        perform 2600-print-headings
+            thru 2600-exit
+    end-if.
+    move spaces to rc-detail-line.
+    move pr-patron-number to dl-patron-number.
+    string pr-first-name delimited by size
+           " " delimited by size
+           pr-last-name delimited by size
+        into dl-name.
+    move pr-books-out to dl-master-books-out.
+    move rc-open-count to dl-ledger-open-ct.
+    compute dl-difference = pr-books-out - rc-open-count.
+    write report-line from rc-detail-line.
+    add 1 to rc-line-count.
+    add 1 to rc-mismatch-ct.
+2500-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2600-print-headings
+*> ---------------------------------------------------------------
+2600-print-headings.
+    write report-line from rc-heading-1.
+    write report-line from rc-heading-2.
+2600-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2800-skip-orphan-ledger
+*> ---------------------------------------------------------------
+2800-skip-orphan-ledger.
+    move spaces to rc-orphan-line.
+    move rc-ledger-patron to ol-patron-number.
+    write report-line from rc-orphan-line.
+    add 1 to rc-orphan-ct.
+    perform 2200-read-ledger
+        thru 2200-exit.
+2800-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 9000-terminate
+*> ---------------------------------------------------------------
+9000-terminate.
+    close master-file
+          ledger-file
+          report-file.
+    display "PMRECON - MASTER RECORDS READ  : " rc-master-read-ct.
+    display "PMRECON - LEDGER RECORDS READ  : " rc-ledger-read-ct.
+    display "PMRECON - MISMATCHES FOUND     : " rc-mismatch-ct.
+    display "PMRECON - ORPHAN LOAN RECORDS  : " rc-orphan-ct.
+9000-exit.
+    exit.
