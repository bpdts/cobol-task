@@ -0,0 +1,264 @@
+*> ---------------------------------------------------------------
+*> pmdelrpt - delinquent fees report
+*>
+*> scans the patron master for every patron whose pr-total-fees
+*> exceeds a configurable threshold and prints a mailing line for
+*> overdue notices.  the report is sorted by pr-city, then
+*> pr-last-name, then pr-first-name, since that is how the notices
+*> get bundled for mailing.
+*>
+*> the threshold is read from a one-field parameter file so the
+*> dollar cut-off can change without a recompile.
+*>
+*> modification history
+*> date       init  description
+*> 2018-02-14 rd    original program.
+*> ---------------------------------------------------------------
+identification division.
+program-id.    pmdelrpt.
+author.        r doughty.
+installation.  circulation systems.
+date-written.  2018-02-14.
+date-compiled.
+
+environment division.
+input-output section.
+file-control.
+    select master-file
+        assign to "PATRONM"
+        organization is indexed
+        access mode is sequential
+        record key is pr-patron-number
+        alternate record key is pr-name-zip-key
+            with duplicates.
+    select parm-file
+        assign to "DELRPTP"
+        organization is line sequential.
+    select sort-work-file
+        assign to "SORTWK1".
+    select report-file
+        assign to "DELRPTO"
+        organization is line sequential.
+
+data division.
+file section.
+fd  master-file
+    label records are standard.
+    copy Patron.
+fd  parm-file
+    label records are standard.
+01  parm-record.
+    05  pp-fee-threshold            pic 9(03)v99.
+    05  filler                      pic X(75).
+sd  sort-work-file.
+01  sort-record.
+    05  sr-city                     pic X(14).
+    05  sr-last-name                pic X(12).
+    05  sr-first-name               pic X(10).
+    05  sr-patron-number            pic X(03).
+    05  sr-street-address           pic X(20).
+    05  sr-state                    pic X(02).
+    05  sr-zip                      pic X(10).
+    05  sr-total-fees               pic 999v99.
+fd  report-file
+    label records are standard.
+01  report-line                     pic X(80).
+
+working-storage section.
+*> --- work areas - delinquent fees report ---
+01  dr-switches.
+    05  dr-master-eof-sw            pic X(01)  value "N".
+        88  dr-master-eof                  value "Y".
+    05  dr-sort-eof-sw              pic X(01)  value "N".
+        88  dr-sort-eof                    value "Y".
+01  dr-counters                     comp.
+    05  dr-read-ct                  pic 9(05)  value zero.
+    05  dr-select-ct                pic 9(05)  value zero.
+01  dr-fee-threshold                pic 9(03)v99 value zero.
+01  dr-line-count                   pic 9(03)  value zero.
+01  dr-page-count                   pic 9(03)  value zero.
+
+01  dr-heading-1.
+    05  filler                      pic X(30) value
+        "DELINQUENT FEES REPORT".
+    05  filler                      pic X(06) value "PAGE: ".
+    05  dr-heading-page             pic ZZ9.
+01  dr-heading-2.
+    05  filler                      pic X(14) value "CITY".
+    05  filler                      pic X(24) value "PATRON NAME".
+    05  filler                      pic X(20) value "STREET ADDRESS".
+    05  filler                      pic X(02) value "ST".
+    05  filler                      pic X(10) value "ZIP".
+    05  filler                      pic X(07) value "FEES".
+01  dr-detail-line.
+    05  dl-city                     pic X(14).
+    05  dl-name                     pic X(24).
+    05  dl-street-address           pic X(20).
+    05  dl-state                    pic X(02)  value spaces.
+    05  filler                      pic X(01)  value spaces.
+    05  dl-zip                      pic X(10).
+    05  dl-total-fees               pic ZZ9.99.
+
+procedure division.
+*> ---------------------------------------------------------------
+*> 0000-main-line
+*> ---------------------------------------------------------------
+0000-main-line.
+    perform 1000-initialize
+        thru 1000-exit.
+    perform 2000-build-sort-file
+        thru 2000-exit.
+    perform 3000-print-report
+        thru 3000-exit.
+    perform 4000-terminate
+        thru 4000-exit.
+    stop run.
+
+*> ---------------------------------------------------------------
+*> 1000-initialize - read the threshold parameter card.
+*> ---------------------------------------------------------------
+1000-initialize.
+    open input parm-file.
+    read parm-file
+        at end
+            move zero to pp-fee-threshold
+    end-read.
+    move pp-fee-threshold to dr-fee-threshold.
+    close parm-file.
+    open output report-file.
+1000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2000-build-sort-file - select the delinquent patrons and sort
+*> them by pr-last-name/pr-first-name within pr-city.
+*> ---------------------------------------------------------------
+2000-build-sort-file.
+    sort sort-work-file
+        on ascending key sr-city
+                         sr-last-name
+                         sr-first-name
+        input procedure is 2100-select-delinquent
+        output procedure is 2200-write-report.
+2000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2100-select-delinquent - release every patron over threshold.
+*> ---------------------------------------------------------------
+2100-select-delinquent.
+    open input master-file.
+    perform 2110-read-master
+        thru 2110-exit.
+    perform 2120-select-one-patron
+        thru 2120-exit
+        until dr-master-eof.
+    close master-file.
+2100-exit.
+    exit.
+
+2110-read-master.
+    read master-file
+        at end
+            set dr-master-eof to true
+        not at end
+            add 1 to dr-read-ct
+    end-read.
+2110-exit.
+    exit.
+
+2120-select-one-patron.
+    if pr-total-fees > dr-fee-threshold
+        move pr-city to sr-city
+        move pr-last-name to sr-last-name
+        move pr-first-name to sr-first-name
+        move pr-patron-number to sr-patron-number
+        move pr-street-address to sr-street-address
+        move pr-state to sr-state
+        move pr-zip to sr-zip
+        move pr-total-fees to sr-total-fees
+        release sort-record
+        add 1 to dr-select-ct
+    end-if.
+    perform 2110-read-master
+        thru 2110-exit.
+2120-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2200-write-report - print one detail line per sorted record.
+*> ---------------------------------------------------------------
+2200-write-report.
+    perform 2210-return-sorted
+        thru 2210-exit
+        until dr-sort-eof.
+2200-exit.
+    exit.
+
+2210-return-sorted.
+    return sort-work-file
+        at end
+            set dr-sort-eof to true
+            go to 2210-exit
+    end-return.
+    perform 3100-print-detail
+        thru 3100-exit.
+2210-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3000-print-report - headings are handled inline by the output
+*> procedure above; this section exists only to bracket the step
+*> for the mainline, matching the other programs in this run.
+*> ---------------------------------------------------------------
+3000-print-report.
+    continue.
+3000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3100-print-detail
+*> ---------------------------------------------------------------
+3100-print-detail.
+    if dr-line-count = zero
+        perform 3200-print-headings
+            thru 3200-exit
+    end-if.
+    move spaces to dr-detail-line.
+    move sr-city to dl-city.
+    string sr-first-name delimited by size
+           " " delimited by size
+           sr-last-name delimited by size
+        into dl-name.
+    move sr-street-address to dl-street-address.
+    move sr-state to dl-state.
+    move sr-zip to dl-zip.
+    move sr-total-fees to dl-total-fees.
+    write report-line from dr-detail-line.
+    add 1 to dr-line-count.
+    if dr-line-count > 50
+        move zero to dr-line-count
+    end-if.
+3100-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3200-print-headings
+*> ---------------------------------------------------------------
+3200-print-headings.
+    add 1 to dr-page-count.
+    move dr-page-count to dr-heading-page.
+    write report-line from dr-heading-1.
+    write report-line from dr-heading-2.
+3200-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 4000-terminate
+*> ---------------------------------------------------------------
+4000-terminate.
+    close report-file.
+    display "PMDELRPT - MASTER RECORDS READ : " dr-read-ct.
+    display "PMDELRPT - DELINQUENT PATRONS  : " dr-select-ct.
+4000-exit.
+    exit.
