@@ -0,0 +1,158 @@
+*> ---------------------------------------------------------------
+*> pmillexp - interlibrary-loan consortium export extract
+*>
+*> periodic extract of the patron master for the regional ILL
+*> consortium intake: patron number, patron name, pr-patron-status,
+*> pr-privilege-status, and the three lending-right switches.  a
+*> patron whose pr-patron-status is suspended or closed is not in
+*> good standing and is left off the feed entirely.
+*>
+*> the binary lending-right switches are translated to a printable
+*> "Y"/"N" (IE-BOOK-RIGHT and friends, IllExp.cpy) since the
+*> consortium intake has no notion of our comp-5 switch layout.
+*>
+*> modification history
+*> date       init  description
+*> 2018-07-11 rd    original program.
+*> ---------------------------------------------------------------
+identification division.
+program-id.    pmillexp.
+author.        r doughty.
+installation.  circulation systems.
+date-written.  2018-07-11.
+date-compiled.
+
+environment division.
+input-output section.
+file-control.
+    select master-file
+        assign to "PATRONM"
+        organization is indexed
+        access mode is sequential
+        record key is pr-patron-number
+        alternate record key is pr-name-zip-key
+            with duplicates.
+    select export-file
+        assign to "ILLEXPO"
+        organization is line sequential.
+
+data division.
+file section.
+fd  master-file
+    label records are standard.
+    copy Patron.
+fd  export-file
+    label records are standard.
+    copy IllExp.
+
+working-storage section.
+*> --- work areas - ill consortium export ---
+01  ie-switches.
+    05  ie-master-eof-sw            pic X(01)  value "N".
+        88  ie-master-eof                  value "Y".
+01  ie-counters                     comp.
+    05  ie-read-ct                  pic 9(05)  value zero.
+    05  ie-export-ct                pic 9(05)  value zero.
+    05  ie-skip-ct                  pic 9(05)  value zero.
+
+procedure division.
+*> ---------------------------------------------------------------
+*> 0000-main-line
+*> ---------------------------------------------------------------
+0000-main-line.
+    perform 1000-initialize
+        thru 1000-exit.
+    perform 2000-extract-master
+        thru 2000-exit.
+    perform 3000-terminate
+        thru 3000-exit.
+    stop run.
+
+*> ---------------------------------------------------------------
+*> 1000-initialize
+*> ---------------------------------------------------------------
+1000-initialize.
+    open input master-file.
+    open output export-file.
+1000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2000-extract-master
+*> ---------------------------------------------------------------
+2000-extract-master.
+    perform 2100-read-master
+        thru 2100-exit.
+    perform 2200-export-one-patron
+        thru 2200-exit
+        until ie-master-eof.
+2000-exit.
+    exit.
+
+2100-read-master.
+    read master-file
+        at end
+            set ie-master-eof to true
+        not at end
+            add 1 to ie-read-ct
+    end-read.
+2100-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2200-export-one-patron - closed and suspended patrons are not
+*> in good standing and do not go on the feed.
+*> ---------------------------------------------------------------
+2200-export-one-patron.
+    if pr-patron-status = "S" or "C"
+        add 1 to ie-skip-ct
+    else
+        perform 2300-build-export-record
+            thru 2300-exit
+        write ill-export-record
+        add 1 to ie-export-ct
+    end-if.
+    perform 2100-read-master
+        thru 2100-exit.
+2200-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2300-build-export-record
+*> ---------------------------------------------------------------
+2300-build-export-record.
+    move spaces to ill-export-record.
+    move pr-patron-number to ie-patron-number.
+    move pr-first-name to ie-first-name.
+    move pr-last-name to ie-last-name.
+    move pr-patron-status to ie-patron-status.
+    move pr-privilege-status to ie-privilege-status.
+    if pr-book-right-sw = zero
+        move "N" to ie-book-right
+    else
+        move "Y" to ie-book-right
+    end-if.
+    if pr-periodical-right-sw = zero
+        move "N" to ie-periodical-right
+    else
+        move "Y" to ie-periodical-right
+    end-if.
+    if pr-video-right-sw = zero
+        move "N" to ie-video-right
+    else
+        move "Y" to ie-video-right
+    end-if.
+2300-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3000-terminate
+*> ---------------------------------------------------------------
+3000-terminate.
+    close master-file
+          export-file.
+    display "PMILLEXP - MASTER RECORDS READ : " ie-read-ct.
+    display "PMILLEXP - PATRONS EXPORTED    : " ie-export-ct.
+    display "PMILLEXP - NOT IN GOOD STANDING: " ie-skip-ct.
+3000-exit.
+    exit.
