@@ -0,0 +1,227 @@
+*> ---------------------------------------------------------------
+*> pmnamlup - patron lookup by name and zip
+*>
+*> reference staff often have a patron standing at the desk with
+*> no card and no patron number.  this program takes a small batch
+*> of last-name/zip lookup requests (NAMLUPI) and prints every
+*> patron master record that matches, using the alternate index
+*> over pr-name-zip-key so the master does not have to be scanned
+*> top to bottom by eye the way it does today.  pr-last-name plus
+*> pr-zip can still name more than one patron (a family sharing an
+*> address, or two patrons who happen to share a surname in the
+*> same zip), so every matching record is printed, not just the
+*> first.
+*>
+*> modification history
+*> date       init  description
+*> 2018-09-04 rd    original program.
+*> ---------------------------------------------------------------
+identification division.
+program-id.    pmnamlup.
+author.        r doughty.
+installation.  circulation systems.
+date-written.  2018-09-04.
+date-compiled.
+
+environment division.
+input-output section.
+file-control.
+    select request-file
+        assign to "NAMLUPI"
+        organization is line sequential.
+    select master-file
+        assign to "PATRONM"
+        organization is indexed
+        access mode is dynamic
+        record key is pr-patron-number
+        alternate record key is pr-name-zip-key
+            with duplicates.
+    select report-file
+        assign to "NAMLUPO"
+        organization is line sequential.
+
+data division.
+file section.
+fd  request-file
+    label records are standard.
+01  request-record.
+    05  nl-last-name                pic X(12).
+    05  nl-zip                      pic X(10).
+    05  filler                      pic X(58).
+fd  master-file
+    label records are standard.
+    copy Patron.
+fd  report-file
+    label records are standard.
+01  report-line                     pic X(80).
+
+working-storage section.
+*> --- work areas - name/zip lookup ---
+01  nl-switches.
+    05  nl-request-eof-sw           pic X(01)  value "N".
+        88  nl-request-eof                  value "Y".
+    05  nl-master-found-sw          pic X(01)  value "N".
+        88  nl-master-found                 value "Y".
+    05  nl-more-matches-sw          pic X(01)  value "N".
+        88  nl-more-matches                 value "Y".
+01  nl-counters                     comp.
+    05  nl-request-ct               pic 9(05)  value zero.
+    05  nl-match-ct                 pic 9(05)  value zero.
+    05  nl-not-found-ct             pic 9(05)  value zero.
+01  nl-search-key.
+    05  nl-search-last-name         pic X(12).
+    05  nl-search-zip               pic X(10).
+
+01  nl-heading-1.
+    05  filler                      pic X(30) value
+        "PATRON LOOKUP BY NAME AND ZIP".
+01  nl-heading-2.
+    05  filler                      pic X(14) value "PATRON NUMBER".
+    05  filler                      pic X(24) value "PATRON NAME".
+    05  filler                      pic X(10) value "ZIP".
+    05  filler                      pic X(10) value "STATUS".
+01  nl-detail-line.
+    05  dl-patron-number            pic X(14).
+    05  dl-name                     pic X(24).
+    05  dl-zip                      pic X(10).
+    05  dl-status                   pic X(10).
+01  nl-not-found-line.
+    05  filler                      pic X(20) value
+        "NO PATRON FOUND FOR ".
+    05  nf-last-name                pic X(12).
+    05  filler                      pic X(01) value spaces.
+    05  nf-zip                      pic X(10).
+
+procedure division.
+*> ---------------------------------------------------------------
+*> 0000-main-line
+*> ---------------------------------------------------------------
+0000-main-line.
+    perform 1000-initialize
+        thru 1000-exit.
+    perform 2000-process-requests
+        thru 2000-exit.
+    perform 9000-terminate
+        thru 9000-exit.
+    stop run.
+
+*> ---------------------------------------------------------------
+*> 1000-initialize
+*> ---------------------------------------------------------------
+1000-initialize.
+    open input  request-file
+                master-file
+         output report-file.
+    write report-line from nl-heading-1.
+    write report-line from nl-heading-2.
+1000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2000-process-requests
+*> ---------------------------------------------------------------
+2000-process-requests.
+    perform 2100-read-request
+        thru 2100-exit.
+    perform 2200-process-one-request
+        thru 2200-exit
+        until nl-request-eof.
+2000-exit.
+    exit.
+
+2100-read-request.
+    read request-file
+        at end
+            set nl-request-eof to true
+        not at end
+            add 1 to nl-request-ct
+    end-read.
+2100-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2200-process-one-request - position the master by the alternate
+*> key, then print every consecutive record that still matches it.
+*> ---------------------------------------------------------------
+2200-process-one-request.
+    move nl-last-name to nl-search-last-name.
+    move nl-zip to nl-search-zip.
+    move nl-last-name to pr-last-name.
+    move nl-zip to pr-zip.
+    set nl-master-found to true.
+    start master-file key is equal to pr-name-zip-key
+        invalid key
+            move "N" to nl-master-found-sw
+    end-start.
+    if nl-master-found
+        perform 2300-read-next-match
+            thru 2300-exit
+        set nl-more-matches to true
+        perform 2400-print-one-match
+            thru 2400-exit
+            until not nl-more-matches
+    else
+        perform 2900-print-not-found
+            thru 2900-exit
+    end-if.
+    perform 2100-read-request
+        thru 2100-exit.
+2200-exit.
+    exit.
+
+2300-read-next-match.
+    read master-file next record
+        at end
+            move "N" to nl-master-found-sw
+    end-read.
+2300-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2400-print-one-match - print the record just read, then move on
+*> to the next one if it still matches the request's key.
+*> ---------------------------------------------------------------
+2400-print-one-match.
+    if nl-master-found and pr-name-zip-key = nl-search-key
+        move spaces to nl-detail-line
+        move pr-patron-number to dl-patron-number
+        string pr-first-name delimited by size
+               " " delimited by size
+               pr-last-name delimited by size
+            into dl-name
+        move pr-zip to dl-zip
+        move pr-patron-status to dl-status
+        write report-line from nl-detail-line
+        add 1 to nl-match-ct
+        perform 2300-read-next-match
+            thru 2300-exit
+    else
+        move "N" to nl-more-matches-sw
+    end-if.
+2400-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2900-print-not-found
+*> ---------------------------------------------------------------
+2900-print-not-found.
+    move spaces to nl-not-found-line.
+    move nl-search-last-name to nf-last-name.
+    move nl-search-zip to nf-zip.
+    write report-line from nl-not-found-line.
+    add 1 to nl-not-found-ct.
+2900-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 9000-terminate
+*> ---------------------------------------------------------------
+9000-terminate.
+    close request-file
+          master-file
+          report-file.
+    display "PMNAMLUP - REQUESTS PROCESSED  : " nl-request-ct.
+    display "PMNAMLUP - PATRONS MATCHED     : " nl-match-ct.
+    display "PMNAMLUP - REQUESTS NOT FOUND  : " nl-not-found-ct.
+9000-exit.
+    exit.
