@@ -0,0 +1,954 @@
+*> ---------------------------------------------------------------
+*> pmmaint - patron master maintenance
+*>
+*> applies the daily add/change/delete transaction file
+*> (patron-trans-record, PatronTx.cpy) against the patron master
+*> (patron-record, Patron.cpy) and writes a new generation of the
+*> master.  transactions are sorted into pr-patron-number sequence
+*> and matched against the master, which must already be in
+*> pr-patron-number order.
+*>
+*> pr-patron-status transitions and pr-privilege-status codes are
+*> edited before a record is ever written.  transactions that fail
+*> edit - including an add for a patron number already on the
+*> master - are rejected to the error file rather than applied.
+*>
+*> every add, change and delete that is actually applied writes a
+*> before/after image of patron-record to the audit file, with the
+*> timestamp and the job/operator that made the change (read from
+*> the MAINTP parameter card), keyed on the patron number.
+*>
+*> the run checkpoints its position every pp-checkpoint-interval
+*> master records to the checkpoint file (CKPT-FILE).  when the
+*> MAINTP parameter card asks for a restart, the run skips back
+*> to the last checkpoint instead of starting the old master and
+*> transaction files over from the top, and re-opens the output
+*> files in extend mode so work already committed before the
+*> abend is not duplicated.
+*>
+*> modification history
+*> date       init  description
+*> 2018-01-06 rd    original program.
+*> 2018-05-21 rd    add before/after audit trail of master changes.
+*> 2018-06-18 rd    add checkpoint/restart for the nightly run.
+*> ---------------------------------------------------------------
+identification division.
+program-id.    pmmaint.
+author.        r doughty.
+installation.  circulation systems.
+date-written.  2018-01-06.
+date-compiled.
+
+environment division.
+input-output section.
+file-control.
+    select trans-file
+        assign to "PATRONT"
+        organization is line sequential.
+    select sort-work-file
+        assign to "SORTWK1".
+    select sorted-trans-file
+        assign to "PATRONTS"
+        organization is line sequential.
+    select old-master-file
+        assign to "PATRONM"
+        organization is indexed
+        access mode is sequential
+        record key is pr-patron-number
+        alternate record key is pr-name-zip-key
+            with duplicates.
+    select new-master-file
+        assign to "PATRONMN"
+        organization is indexed
+        access mode is sequential
+        record key is nmk-patron-number
+        alternate record key is nmk-name-zip-key
+            with duplicates.
+    select error-file
+        assign to "PATRONME"
+        organization is line sequential.
+    select parm-file
+        assign to "MAINTP"
+        organization is line sequential.
+    select audit-file
+        assign to "PATRONA"
+        organization is line sequential.
+    select ckpt-file
+        assign to "MAINTCK"
+        organization is line sequential.
+    select temp-audit-file
+        assign to "PATRONAW"
+        organization is line sequential.
+    select temp-error-file
+        assign to "PATRONEW"
+        organization is line sequential.
+
+data division.
+file section.
+fd  trans-file
+    label records are standard.
+    copy PatronTx.
+sd  sort-work-file.
+*> sort-trans-record has to be as wide as patron-trans-record itself
+*> (PatronTx.cpy) since the sort carries the whole transaction
+*> through, not just the key - st-patron-number is positioned to
+*> line up with ptr-patron-number, one byte in past ptr-trans-code.
+01  sort-trans-record.
+    05  filler                      pic X(01).
+    05  st-patron-number            pic X(03).
+    05  filler                      pic X(90).
+fd  sorted-trans-file
+    label records are standard.
+01  sorted-trans-record             pic X(94).
+fd  old-master-file
+    label records are standard.
+    copy Patron.
+fd  new-master-file
+    label records are standard.
+01  new-master-record               pic X(96).
+*> new-master-fields exposes, by position, the same fields
+*> patron-record carries, under the nmk- prefix instead of pr- so
+*> that file-control can supply the keys (nmk-patron-number and
+*> nmk-name-zip-key) without re-declaring patron-record's own pr-
+*> fields a second time under this file, which would make every
+*> unqualified pr- reference in the program ambiguous.  3500-edit-
+*> add builds a newly added patron straight into this record
+*> instead of patron-record, since patron-record is old-master-
+*> file's read buffer and may still be holding an in-hand master
+*> record the add transaction has not been matched against yet.
+01  new-master-fields redefines new-master-record.
+    05  nmk-patron-number           pic X(03).
+    05  nmk-first-name              pic X(10).
+    05  nmk-name-zip-key.
+        10  nmk-last-name           pic X(12).
+        10  nmk-zip                 pic X(10).
+    05  nmk-street-address          pic X(20).
+    05  nmk-city                    pic X(14).
+    05  nmk-state                   pic X(02).
+    05  nmk-privilege-status        pic X(01).
+    05  nmk-patron-status           pic X(01).
+    05  nmk-book-right-sw           pic X comp-5.
+    05  nmk-periodical-right-sw     pic X comp-5.
+    05  nmk-video-right-sw          pic X comp-5.
+    05  nmk-books-out               pic 9(02).
+    05  nmk-seniority-date.
+        10  nmk-seniority-month     pic 9(02).
+        10  nmk-seniority-day       pic 9(02).
+        10  nmk-seniority-year      pic 9(04).
+    05  nmk-total-fees              pic 999V99
+                            usage packed-decimal.
+    05  filler                      pic X(07).
+fd  error-file
+    label records are standard.
+01  error-record.
+    05  er-patron-number            pic X(03).
+    05  filler                      pic X(02).
+    05  er-reason                   pic X(40).
+fd  parm-file
+    label records are standard.
+01  parm-record.
+    05  pp-job-name                 pic X(08).
+    05  pp-operator-id              pic X(08).
+    05  pp-checkpoint-interval      pic 9(05).
+    05  pp-restart-ind              pic X(01).
+    05  filler                      pic X(58).
+fd  audit-file
+    label records are standard.
+    copy PatronAud.
+fd  ckpt-file
+    label records are standard.
+01  checkpoint-record.
+    05  ck-master-read-ct           pic 9(07).
+    05  ck-trans-read-ct            pic 9(07).
+    05  ck-master-write-ct          pic 9(07).
+    05  ck-add-ct                   pic 9(07).
+    05  ck-change-ct                pic 9(07).
+    05  ck-delete-ct                pic 9(07).
+    05  ck-reject-ct                pic 9(07).
+    05  ck-last-written-key         pic X(03).
+    05  ck-date                     pic 9(08).
+    05  ck-time                     pic 9(08).
+fd  temp-audit-file
+    label records are standard.
+01  temp-audit-record                pic X(228).
+fd  temp-error-file
+    label records are standard.
+01  temp-error-record                pic X(45).
+
+working-storage section.
+*> --- work areas - maintenance run ---
+    copy PatronTx
+        replacing ==patron-trans-record== by ==mt-trans-record==.
+01  mt-switches.
+    05  mt-master-eof-sw            pic X(01)  value "N".
+        88  mt-master-eof                  value "Y".
+    05  mt-trans-eof-sw             pic X(01)  value "N".
+        88  mt-trans-eof                   value "Y".
+    05  mt-valid-sw                 pic X(01)  value "Y".
+        88  mt-trans-valid                 value "Y".
+        88  mt-trans-invalid               value "N".
+    05  mt-restart-sw               pic X(01)  value "N".
+        88  mt-restart-run                  value "Y".
+    05  mt-purge-eof-sw              pic X(01)  value "N".
+        88  mt-purge-eof                    value "Y".
+01  mt-counters                     comp.
+    05  mt-master-read-ct           pic 9(07)  value zero.
+    05  mt-trans-read-ct            pic 9(07)  value zero.
+    05  mt-master-write-ct          pic 9(07)  value zero.
+    05  mt-add-ct                   pic 9(07)  value zero.
+    05  mt-change-ct                pic 9(07)  value zero.
+    05  mt-delete-ct                pic 9(07)  value zero.
+    05  mt-reject-ct                pic 9(07)  value zero.
+    05  mt-keep-ct                  pic 9(07)  value zero.
+    05  mt-copy-ct                  pic 9(07)  value zero.
+01  mt-last-written-key             pic X(03)  value low-values.
+01  mt-new-total-fees               pic S999V99.
+01  mt-reject-reason                pic X(40).
+01  mt-job-name                     pic X(08).
+01  mt-operator-id                  pic X(08).
+01  mt-audit-date                   pic 9(08).
+01  mt-audit-time                   pic 9(08).
+01  mt-audit-change-type            pic X(01).
+01  mt-before-image                 pic X(96).
+01  mt-after-image                  pic X(96).
+01  mt-ckpt-interval                pic 9(05)  value zero.
+01  mt-skip-ct                      pic 9(07)  comp value zero.
+01  mt-ckpt-remainder               pic 9(07)  comp value zero.
+
+procedure division.
+*> ---------------------------------------------------------------
+*> 0000-main-line
+*> ---------------------------------------------------------------
+0000-main-line.
+    perform 1000-initialize
+        thru 1000-exit.
+    perform 2000-sort-transactions
+        thru 2000-exit.
+    perform 3000-process-update
+        thru 3000-exit.
+    perform 4000-terminate
+        thru 4000-exit.
+    stop run.
+
+*> ---------------------------------------------------------------
+*> 1000-initialize
+*> ---------------------------------------------------------------
+1000-initialize.
+    open input parm-file.
+    read parm-file
+        at end
+            move spaces to pp-job-name
+                           pp-operator-id
+                           pp-restart-ind
+            move zero to pp-checkpoint-interval
+    end-read.
+    close parm-file.
+    move pp-job-name to mt-job-name.
+    move pp-operator-id to mt-operator-id.
+    move pp-checkpoint-interval to mt-ckpt-interval.
+    if pp-restart-ind = "Y"
+        set mt-restart-run to true
+    end-if.
+    accept mt-audit-date from date yyyymmdd.
+    accept mt-audit-time from time.
+1000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 2000-sort-transactions - sequence the daily transactions into
+*> patron-number order to match the master sequence.
+*> ---------------------------------------------------------------
+2000-sort-transactions.
+    sort sort-work-file
+        on ascending key st-patron-number
+        using trans-file
+        giving sorted-trans-file.
+2000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3000-process-update - match the sorted transactions against the
+*> old master and write the new master generation.  position is
+*> either the top of both files (fresh run) or the last checkpoint
+*> (restart run).
+*> ---------------------------------------------------------------
+3000-process-update.
+    open input old-master-file
+         input sorted-trans-file.
+    if mt-restart-run
+        perform 3020-restart-setup
+            thru 3020-exit
+    else
+        perform 3010-fresh-setup
+            thru 3010-exit
+    end-if.
+    perform 3100-read-master
+        thru 3100-exit.
+    perform 3200-read-trans
+        thru 3200-exit.
+    perform 3300-match-process
+        thru 3300-exit
+        until mt-master-eof and mt-trans-eof.
+    close old-master-file
+          sorted-trans-file
+          new-master-file
+          error-file
+          audit-file.
+3000-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3010-fresh-setup - start at the top; the checkpoint file is
+*> cleared so a later restart cannot pick up a checkpoint left
+*> over from a prior, unrelated run.
+*> ---------------------------------------------------------------
+3010-fresh-setup.
+    open output new-master-file
+         output error-file
+         output audit-file
+         output ckpt-file.
+    close ckpt-file.
+3010-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3020-restart-setup - read the last checkpoint written before
+*> the abend, restore the running counters, purge from the output
+*> files anything the abended run wrote past that checkpoint, skip
+*> the old master and sorted transaction files forward to the
+*> checkpoint, and extend rather than replace the output files
+*> already on disk.
+*>
+*> the checkpoint is taken the instant a master record is read -
+*> before it is matched against a transaction in 3300-match-process
+*> - so ck-master-read-ct/ck-trans-read-ct count one record "in
+*> hand" that was never actually processed.  skip only as far as
+*> ck-...-ct - 1, so the explicit 3100-read-master/3200-read-trans
+*> calls below re-fetch that in-flight record and run it through
+*> the merge again instead of dropping it on the floor.  a
+*> checkpoint can be taken before the first transaction is ever
+*> read (ck-trans-read-ct still zero), so that count is only backed
+*> up by one when there is something in flight to back up.
+*> ---------------------------------------------------------------
+3020-restart-setup.
+    perform 3030-read-last-checkpoint
+        thru 3030-exit.
+    perform 3050-purge-forward-outputs
+        thru 3050-exit.
+    compute mt-skip-ct = ck-master-read-ct - 1.
+    perform 3040-skip-master-record
+        thru 3040-exit
+        mt-skip-ct times.
+    move mt-skip-ct to mt-master-read-ct.
+    if ck-trans-read-ct = zero
+        move zero to mt-trans-read-ct
+    else
+        compute mt-skip-ct = ck-trans-read-ct - 1
+        perform 3045-skip-trans-record
+            thru 3045-exit
+            mt-skip-ct times
+        move mt-skip-ct to mt-trans-read-ct
+    end-if.
+    move ck-master-write-ct to mt-master-write-ct.
+    move ck-add-ct to mt-add-ct.
+    move ck-change-ct to mt-change-ct.
+    move ck-delete-ct to mt-delete-ct.
+    move ck-reject-ct to mt-reject-ct.
+    open extend new-master-file
+         extend error-file
+         extend audit-file.
+3020-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3030-read-last-checkpoint - the checkpoint file is a plain
+*> sequential log of every checkpoint taken; the last record in
+*> it is the most recent position.
+*> ---------------------------------------------------------------
+3030-read-last-checkpoint.
+    move zero to ck-master-read-ct
+                 ck-trans-read-ct
+                 ck-master-write-ct
+                 ck-add-ct
+                 ck-change-ct
+                 ck-delete-ct
+                 ck-reject-ct.
+    move low-values to ck-last-written-key.
+    open input ckpt-file.
+    perform 3035-read-one-checkpoint
+        thru 3035-exit
+        until mt-master-eof.
+    close ckpt-file.
+    move "N" to mt-master-eof-sw.
+3030-exit.
+    exit.
+
+3035-read-one-checkpoint.
+    read ckpt-file
+        at end
+            set mt-master-eof to true
+    end-read.
+3035-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3040-skip-master-record / 3045-skip-trans-record - re-read
+*> records already applied on the run that abended, without
+*> re-running their edits or re-writing their output.
+*> ---------------------------------------------------------------
+3040-skip-master-record.
+    read old-master-file
+        at end
+            continue
+    end-read.
+3040-exit.
+    exit.
+
+3045-skip-trans-record.
+    read sorted-trans-file
+        at end
+            continue
+    end-read.
+3045-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3050-purge-forward-outputs - the checkpoint marks where
+*> processing had reached, not where the output files had been
+*> truncated to; the abended run may already have written new-
+*> master-file records, audit entries and rejects past that point.
+*> replaying the merge from the checkpoint forward would re-write
+*> those same new-master-file keys (abending on the duplicate key)
+*> and re-append duplicate audit/reject lines to the line-sequential
+*> logs, so all three outputs are rolled back to the checkpoint
+*> here before the merge resumes.
+*> ---------------------------------------------------------------
+3050-purge-forward-outputs.
+    perform 3052-purge-new-master
+        thru 3052-exit.
+    perform 3054-truncate-audit-file
+        thru 3054-exit.
+    perform 3056-truncate-error-file
+        thru 3056-exit.
+3050-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3052-purge-new-master - delete every new-master-file record
+*> keyed past the last one the checkpoint confirms was written; the
+*> merge below will recreate them.
+*> ---------------------------------------------------------------
+3052-purge-new-master.
+    move "N" to mt-purge-eof-sw.
+    open i-o new-master-file.
+    move ck-last-written-key to nmk-patron-number.
+    start new-master-file key is greater than nmk-patron-number
+        invalid key
+            set mt-purge-eof to true
+    end-start.
+    perform 3053-purge-one-master
+        thru 3053-exit
+        until mt-purge-eof.
+    close new-master-file.
+3052-exit.
+    exit.
+
+3053-purge-one-master.
+    read new-master-file next record
+        at end
+            set mt-purge-eof to true
+            go to 3053-exit
+    end-read.
+    delete new-master-file.
+3053-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3054-truncate-audit-file - keep only the audit entries the
+*> checkpoint confirms were written (one per applied add, change or
+*> delete); anything past that was logged by the abended run and
+*> will be re-logged when the merge replays those transactions.
+*> copied through a scratch file since line sequential has no
+*> direct truncate-in-place.
+*> ---------------------------------------------------------------
+3054-truncate-audit-file.
+    compute mt-keep-ct = ck-add-ct + ck-change-ct + ck-delete-ct.
+    move zero to mt-copy-ct.
+    move "N" to mt-purge-eof-sw.
+    open input audit-file.
+    open output temp-audit-file.
+    perform 3055-copy-one-audit-record
+        thru 3055-exit
+        until mt-purge-eof
+           or mt-copy-ct = mt-keep-ct.
+    close audit-file
+          temp-audit-file.
+    move "N" to mt-purge-eof-sw.
+    open input temp-audit-file.
+    open output audit-file.
+    perform 3057-replay-one-audit-record
+        thru 3057-exit
+        until mt-purge-eof.
+    close temp-audit-file
+          audit-file.
+3054-exit.
+    exit.
+
+3055-copy-one-audit-record.
+    read audit-file into temp-audit-record
+        at end
+            set mt-purge-eof to true
+            go to 3055-exit
+    end-read.
+    write temp-audit-record.
+    add 1 to mt-copy-ct.
+3055-exit.
+    exit.
+
+3057-replay-one-audit-record.
+    read temp-audit-file
+        at end
+            set mt-purge-eof to true
+            go to 3057-exit
+    end-read.
+    write patron-audit-record from temp-audit-record.
+3057-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3056-truncate-error-file - same technique as 3054-truncate-
+*> audit-file, kept to ck-reject-ct rejects.
+*> ---------------------------------------------------------------
+3056-truncate-error-file.
+    move zero to mt-copy-ct.
+    move "N" to mt-purge-eof-sw.
+    open input error-file.
+    open output temp-error-file.
+    perform 3058-copy-one-error-record
+        thru 3058-exit
+        until mt-purge-eof
+           or mt-copy-ct = ck-reject-ct.
+    close error-file
+          temp-error-file.
+    move "N" to mt-purge-eof-sw.
+    open input temp-error-file.
+    open output error-file.
+    perform 3059-replay-one-error-record
+        thru 3059-exit
+        until mt-purge-eof.
+    close temp-error-file
+          error-file.
+3056-exit.
+    exit.
+
+3058-copy-one-error-record.
+    read error-file into temp-error-record
+        at end
+            set mt-purge-eof to true
+            go to 3058-exit
+    end-read.
+    write temp-error-record.
+    add 1 to mt-copy-ct.
+3058-exit.
+    exit.
+
+3059-replay-one-error-record.
+    read temp-error-file
+        at end
+            set mt-purge-eof to true
+            go to 3059-exit
+    end-read.
+    write error-record from temp-error-record.
+3059-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3100-read-master
+*> ---------------------------------------------------------------
+3100-read-master.
+    read old-master-file
+        at end
+            set mt-master-eof to true
+            move high-values to pr-patron-number
+        not at end
+            add 1 to mt-master-read-ct
+    end-read.
+    if not mt-master-eof
+        perform 3110-checkpoint-if-due
+            thru 3110-exit
+    end-if.
+3100-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3110-checkpoint-if-due - every pp-checkpoint-interval master
+*> records, snapshot the run's position and counters to the
+*> checkpoint file so a restart can pick up from here instead of
+*> the top of the file.  by the time this is called, all output
+*> for every record read so far has already been written.
+*> ---------------------------------------------------------------
+3110-checkpoint-if-due.
+    if mt-ckpt-interval = zero
+        go to 3110-exit
+    end-if.
+    divide mt-master-read-ct by mt-ckpt-interval
+        giving mt-ckpt-remainder
+        remainder mt-ckpt-remainder.
+    if mt-ckpt-remainder not = zero
+        go to 3110-exit
+    end-if.
+    move mt-master-read-ct to ck-master-read-ct.
+    move mt-trans-read-ct to ck-trans-read-ct.
+    move mt-master-write-ct to ck-master-write-ct.
+    move mt-add-ct to ck-add-ct.
+    move mt-change-ct to ck-change-ct.
+    move mt-delete-ct to ck-delete-ct.
+    move mt-reject-ct to ck-reject-ct.
+    move mt-last-written-key to ck-last-written-key.
+    move mt-audit-date to ck-date.
+    accept ck-time from time.
+    open extend ckpt-file.
+    write checkpoint-record.
+    close ckpt-file.
+3110-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3200-read-trans
+*> ---------------------------------------------------------------
+3200-read-trans.
+    read sorted-trans-file into mt-trans-record
+        at end
+            set mt-trans-eof to true
+            move high-values to ptr-patron-number of mt-trans-record
+        not at end
+            add 1 to mt-trans-read-ct
+    end-read.
+3200-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3300-match-process - classic balanced-line update.
+*> ---------------------------------------------------------------
+3300-match-process.
+    evaluate true
+        when mt-master-eof
+            perform 3400-apply-trans
+                thru 3400-exit
+            perform 3200-read-trans
+                thru 3200-exit
+        when mt-trans-eof
+            perform 3900-write-master
+                thru 3900-exit
+            perform 3100-read-master
+                thru 3100-exit
+        when ptr-patron-number of mt-trans-record < pr-patron-number
+            perform 3400-apply-trans
+                thru 3400-exit
+            perform 3200-read-trans
+                thru 3200-exit
+        when ptr-patron-number of mt-trans-record > pr-patron-number
+            perform 3900-write-master
+                thru 3900-exit
+            perform 3100-read-master
+                thru 3100-exit
+        when other
+            perform 3400-apply-trans
+                thru 3400-exit
+            perform 3900-write-master
+                thru 3900-exit
+            perform 3200-read-trans
+                thru 3200-exit
+            perform 3100-read-master
+                thru 3100-exit
+    end-evaluate.
+3300-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3400-apply-trans - edit and apply one transaction.  a matching
+*> master record is already in patron-record when one exists
+*> (change/delete/duplicate-add); otherwise patron-record holds
+*> high-values in the key.
+*> ---------------------------------------------------------------
+3400-apply-trans.
+    if mt-trans-eof
+        go to 3400-exit
+    end-if.
+    set mt-trans-valid to true.
+    evaluate true
+        when ptr-add-trans of mt-trans-record
+            perform 3500-edit-add
+                thru 3500-exit
+        when ptr-change-trans of mt-trans-record
+            perform 3600-edit-change
+                thru 3600-exit
+        when ptr-delete-trans of mt-trans-record
+            perform 3700-edit-delete
+                thru 3700-exit
+        when other
+            set mt-trans-invalid to true
+            move "UNKNOWN TRANSACTION CODE" to mt-reject-reason
+    end-evaluate.
+    if mt-trans-invalid
+        add 1 to mt-reject-ct
+        perform 3800-write-reject
+            thru 3800-exit
+    end-if.
+3400-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3500-edit-add - builds the new patron straight into new-master-
+*> record (see new-master-fields) and writes it there and then.
+*> patron-record is old-master-file's read buffer and, when an add
+*> transaction sorts ahead of the master key it is being compared
+*> to, still holds a master record that has not been matched yet -
+*> building the new record into patron-record instead would
+*> overwrite that record before it is ever written forward.
+*> ---------------------------------------------------------------
+3500-edit-add.
+    if pr-patron-number = ptr-patron-number of mt-trans-record
+        set mt-trans-invalid to true
+        move "DUPLICATE PATRON NUMBER ON ADD" to mt-reject-reason
+        go to 3500-exit
+    end-if.
+    if ptr-patron-status of mt-trans-record not = "A"
+        set mt-trans-invalid to true
+        move "NEW PATRON MUST BE ADDED ACTIVE" to mt-reject-reason
+        go to 3500-exit
+    end-if.
+    perform 3750-validate-priv-code
+        thru 3750-exit.
+    if mt-trans-invalid
+        go to 3500-exit
+    end-if.
+    move spaces to new-master-record.
+    move ptr-patron-number of mt-trans-record to nmk-patron-number.
+    move ptr-first-name of mt-trans-record to nmk-first-name.
+    move ptr-last-name of mt-trans-record to nmk-last-name.
+    move ptr-street-address of mt-trans-record to nmk-street-address.
+    move ptr-city of mt-trans-record to nmk-city.
+    move ptr-state of mt-trans-record to nmk-state.
+    move ptr-zip of mt-trans-record to nmk-zip.
+    move ptr-privilege-status of mt-trans-record
+        to nmk-privilege-status.
+    move ptr-patron-status of mt-trans-record to nmk-patron-status.
+    move ptr-book-right-sw of mt-trans-record to nmk-book-right-sw.
+    move ptr-periodical-right-sw of mt-trans-record
+        to nmk-periodical-right-sw.
+    move ptr-video-right-sw of mt-trans-record to nmk-video-right-sw.
+    move ptr-seniority-date of mt-trans-record to nmk-seniority-date.
+    move zero to nmk-books-out.
+    move zero to nmk-total-fees.
+    write new-master-record
+        invalid key
+            set mt-trans-invalid to true
+            move "DUPLICATE KEY ON ADD - NOT WRITTEN"
+                to mt-reject-reason
+            go to 3500-exit
+    end-write.
+    add 1 to mt-master-write-ct.
+    move nmk-patron-number to mt-last-written-key.
+    move spaces to mt-before-image.
+    move new-master-record to mt-after-image.
+    move "A" to mt-audit-change-type.
+    perform 3850-write-audit
+        thru 3850-exit.
+    add 1 to mt-add-ct.
+3500-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3600-edit-change
+*> ---------------------------------------------------------------
+3600-edit-change.
+    if pr-patron-number not = ptr-patron-number of mt-trans-record
+        set mt-trans-invalid to true
+        move "NO MASTER RECORD FOUND FOR CHANGE" to mt-reject-reason
+        go to 3600-exit
+    end-if.
+    move patron-record to mt-before-image.
+    perform 3650-validate-status-trans
+        thru 3650-exit.
+    if mt-trans-invalid
+        go to 3600-exit
+    end-if.
+    perform 3750-validate-priv-code
+        thru 3750-exit.
+    if mt-trans-invalid
+        go to 3600-exit
+    end-if.
+    perform 3660-validate-fee-adjustment
+        thru 3660-exit.
+    if mt-trans-invalid
+        go to 3600-exit
+    end-if.
+    move ptr-first-name of mt-trans-record to pr-first-name.
+    move ptr-last-name of mt-trans-record to pr-last-name.
+    move ptr-street-address of mt-trans-record to pr-street-address.
+    move ptr-city of mt-trans-record to pr-city.
+    move ptr-state of mt-trans-record to pr-state.
+    move ptr-zip of mt-trans-record to pr-zip.
+    move ptr-privilege-status of mt-trans-record
+        to pr-privilege-status.
+    move ptr-patron-status of mt-trans-record to pr-patron-status.
+    move ptr-book-right-sw of mt-trans-record to pr-book-right-sw.
+    move ptr-periodical-right-sw of mt-trans-record
+        to pr-periodical-right-sw.
+    move ptr-video-right-sw of mt-trans-record to pr-video-right-sw.
+    move mt-new-total-fees to pr-total-fees.
+    move patron-record to mt-after-image.
+    move "C" to mt-audit-change-type.
+    perform 3850-write-audit
+        thru 3850-exit.
+    add 1 to mt-change-ct.
+3600-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3650-validate-status-trans - a closed patron is a dead end; no
+*> further status change is permitted once pr-patron-status is
+*> "C".  any other combination of valid codes is allowed.
+*> ---------------------------------------------------------------
+3650-validate-status-trans.
+    if ptr-patron-status of mt-trans-record = "A" or "S" or "C"
+        continue
+    else
+        set mt-trans-invalid to true
+        move "INVALID PATRON STATUS CODE" to mt-reject-reason
+        go to 3650-exit
+    end-if.
+    if pr-patron-status = "C"
+        set mt-trans-invalid to true
+        move "PATRON IS CLOSED - NO FURTHER CHANGE"
+            to mt-reject-reason
+    end-if.
+3650-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3660-validate-fee-adjustment - ptr-fee-adjustment posts a fee
+*> (positive) or a payment/waiver (negative) against pr-total-fees;
+*> a waiver larger than the outstanding balance is rejected rather
+*> than applied, the same as a books-out delta that would go
+*> negative in pmloanps.
+*> ---------------------------------------------------------------
+3660-validate-fee-adjustment.
+    compute mt-new-total-fees =
+        pr-total-fees + ptr-fee-adjustment of mt-trans-record.
+    if mt-new-total-fees < 0
+        set mt-trans-invalid to true
+        move "FEE ADJUSTMENT WOULD GO NEGATIVE" to mt-reject-reason
+    end-if.
+3660-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3700-edit-delete
+*> ---------------------------------------------------------------
+3700-edit-delete.
+    if pr-patron-number not = ptr-patron-number of mt-trans-record
+        set mt-trans-invalid to true
+        move "NO MASTER RECORD FOUND FOR DELETE" to mt-reject-reason
+        go to 3700-exit
+    end-if.
+    if pr-books-out not = zero
+        set mt-trans-invalid to true
+        move "CANNOT DELETE - BOOKS STILL CHECKED OUT"
+            to mt-reject-reason
+        go to 3700-exit
+    end-if.
+    move patron-record to mt-before-image.
+    move spaces to pr-patron-number.
+    move spaces to mt-after-image.
+    move "D" to mt-audit-change-type.
+    perform 3850-write-audit
+        thru 3850-exit.
+    add 1 to mt-delete-ct.
+3700-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3750-validate-priv-code
+*> ---------------------------------------------------------------
+3750-validate-priv-code.
+    if ptr-privilege-status of mt-trans-record = "1" or "2" or "3"
+            or "4"
+        continue
+    else
+        set mt-trans-invalid to true
+        move "INVALID PRIVILEGE STATUS CODE" to mt-reject-reason
+    end-if.
+3750-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3800-write-reject
+*> ---------------------------------------------------------------
+3800-write-reject.
+    move spaces to error-record.
+    move ptr-patron-number of mt-trans-record to er-patron-number.
+    move mt-reject-reason to er-reason.
+    write error-record.
+3800-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3850-write-audit - log the before/after image of an applied
+*> add, change or delete, keyed on the transaction's patron
+*> number (pr-patron-number may already be blank by the time this
+*> is called for a delete).
+*> ---------------------------------------------------------------
+3850-write-audit.
+    move spaces to patron-audit-record.
+    move ptr-patron-number of mt-trans-record to par-patron-number.
+    move mt-audit-change-type to par-change-type.
+    move mt-audit-date to par-audit-date.
+    move mt-audit-time to par-audit-time.
+    move mt-job-name to par-job-name.
+    move mt-operator-id to par-operator-id.
+    move mt-before-image to par-before-image.
+    move mt-after-image to par-after-image.
+    write patron-audit-record.
+3850-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 3900-write-master - write the current patron-record to the new
+*> master generation unless it has been deleted.  a duplicate key
+*> here points at a bug upstream (3500-edit-add writes its own new
+*> key directly and never reaches this paragraph) rather than
+*> anything a transaction could cause, so it is logged to the error
+*> file and skipped rather than left to abend the run.
+*> ---------------------------------------------------------------
+3900-write-master.
+    if pr-patron-number = spaces
+        go to 3900-exit
+    end-if.
+    move patron-record to new-master-record.
+    write new-master-record
+        invalid key
+            move spaces to error-record
+            move pr-patron-number to er-patron-number
+            move "DUPLICATE KEY ON MASTER WRITE" to er-reason
+            write error-record
+            go to 3900-exit
+    end-write.
+    add 1 to mt-master-write-ct.
+    move nmk-patron-number to mt-last-written-key.
+3900-exit.
+    exit.
+
+*> ---------------------------------------------------------------
+*> 4000-terminate
+*> ---------------------------------------------------------------
+4000-terminate.
+    display "PMMAINT - MASTER RECORDS READ    : " mt-master-read-ct.
+    display "PMMAINT - MASTER RECORDS WRITTEN : " mt-master-write-ct.
+    display "PMMAINT - PATRONS ADDED          : " mt-add-ct.
+    display "PMMAINT - PATRONS CHANGED        : " mt-change-ct.
+    display "PMMAINT - PATRONS DELETED        : " mt-delete-ct.
+    display "PMMAINT - TRANSACTIONS REJECTED  : " mt-reject-ct.
+4000-exit.
+    exit.
