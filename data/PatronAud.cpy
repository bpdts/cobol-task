@@ -0,0 +1,16 @@
+*> patron-audit-record - before/after image of a patron master
+*> change, keyed on par-patron-number, with the timestamp and the
+*> job/operator that made the change.  written by every program
+*> that updates patron-record (see PMMAINT, PMUPGRD).
+     01  patron-audit-record.
+         10  par-patron-number           pic X(03).
+         10  par-change-type             pic X(01).
+             88  par-change-is-add               value "A".
+             88  par-change-is-change            value "C".
+             88  par-change-is-delete            value "D".
+         10  par-audit-date               pic 9(08).
+         10  par-audit-time               pic 9(08).
+         10  par-job-name                 pic X(08).
+         10  par-operator-id              pic X(08).
+         10  par-before-image             pic X(96).
+         10  par-after-image              pic X(96).
