@@ -1,12 +1,17 @@
      01  patron-record.
       10  pr-patron-number            pic x(03).
-      10  pr-patron-name.
-          20  pr-first-name           pic X(10).
+      10  pr-first-name               pic X(10).
+*> pr-name-zip-key groups pr-last-name and pr-zip together so the
+*> indexed master (see PMNAMLUP) can carry an alternate index over
+*> them; an alternate key must be one contiguous field, so the two
+*> are kept side by side here instead of split across the address
+*> block the way they would otherwise naturally fall.
+      10  pr-name-zip-key.
           20  pr-last-name            pic X(12).
+          20  pr-zip                  pic X(10).
       10  pr-street-address           pic X(20).
       10  pr-city                     pic X(14).
       10  pr-state                    pic X(02).
-      10  pr-zip                      pic X(10).
       10  pr-privilege-status         pic X(01).
       10  pr-patron-status            pic X(01).
       10  pr-book-right-sw            pic X comp-5.
