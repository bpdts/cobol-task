@@ -0,0 +1,32 @@
+*> patron-trans-record - daily add/change/delete transaction against
+*> the patron master (patron-record in Patron.cpy).  transactions are
+*> keyed on ptr-patron-number to match pr-patron-number on the master.
+     01  patron-trans-record.
+         10  ptr-trans-code              pic X(01).
+             88  ptr-add-trans                   value "A".
+             88  ptr-change-trans                value "C".
+             88  ptr-delete-trans                value "D".
+         10  ptr-patron-number           pic x(03).
+         10  ptr-patron-name.
+             15  ptr-first-name              pic X(10).
+             15  ptr-last-name               pic X(12).
+         10  ptr-street-address          pic X(20).
+         10  ptr-city                    pic X(14).
+         10  ptr-state                   pic X(02).
+         10  ptr-zip                     pic X(10).
+         10  ptr-privilege-status        pic X(01).
+         10  ptr-patron-status           pic X(01).
+         10  ptr-book-right-sw           pic X comp-5.
+         10  ptr-periodical-right-sw     pic X comp-5.
+         10  ptr-video-right-sw          pic X comp-5.
+         10  ptr-seniority-date.
+             15  ptr-seniority-month         pic 9(02).
+             15  ptr-seniority-day           pic 9(02).
+             15  ptr-seniority-year          pic 9(04).
+*> ptr-fee-adjustment is only meaningful on a change transaction -
+*> a signed amount applied to pr-total-fees (positive to assess a
+*> fee, negative to post a payment/waiver); zero on a transaction
+*> that does not touch fees at all.
+         10  ptr-fee-adjustment          pic S9(03)V99
+                                 usage packed-decimal.
+         10  filler                      pic X(06).
