@@ -0,0 +1,21 @@
+*> ill-export-record - one line of the regional ILL consortium
+*> intake feed, built from patron-record by PMILLEXP.  the binary
+*> lending-right switches are translated to a printable "Y"/"N" so
+*> an outside system can read the feed without knowing our
+*> comp-5 switch layout.
+     01  ill-export-record.
+         10  ie-patron-number            pic X(03).
+         10  filler                      pic X(01).
+         10  ie-first-name               pic X(10).
+         10  filler                      pic X(01).
+         10  ie-last-name                pic X(12).
+         10  filler                      pic X(01).
+         10  ie-patron-status            pic X(01).
+         10  filler                      pic X(01).
+         10  ie-privilege-status         pic X(01).
+         10  filler                      pic X(01).
+         10  ie-book-right               pic X(01).
+         10  filler                      pic X(01).
+         10  ie-periodical-right         pic X(01).
+         10  filler                      pic X(01).
+         10  ie-video-right              pic X(01).
