@@ -0,0 +1,30 @@
+*> circulation-record - one checkout or return event for a single
+*> item, keyed (see CIRCULATION-LOAN-KEY) on the patron number,
+*> item id and checkout date - the three facts the circulation
+*> desk slip always carries, at checkout and again at return.  a
+*> blank CR-RETURN-DATE means the item is still out; PMLOANPS
+*> posts the return date onto this same record when the item
+*> comes back, so it never needs to be re-keyed.  used both as the
+*> daily transaction feed from the circulation desk and, once
+*> posted, as the standing loan ledger (see PMLOANPS, PMRECON).
+     01  circulation-record.
+         10  cr-patron-number            pic X(03).
+         10  cr-item-id                  pic X(08).
+         10  cr-checkout-date.
+             15  cr-checkout-month       pic 9(02).
+             15  cr-checkout-day         pic 9(02).
+             15  cr-checkout-year        pic 9(04).
+         10  cr-material-type            pic X(01).
+             88  cr-material-is-book             value "B".
+             88  cr-material-is-periodical       value "P".
+             88  cr-material-is-video            value "V".
+         10  cr-due-date.
+             15  cr-due-month            pic 9(02).
+             15  cr-due-day              pic 9(02).
+             15  cr-due-year             pic 9(04).
+         10  cr-return-date.
+             15  cr-return-month         pic 9(02).
+             15  cr-return-day           pic 9(02).
+             15  cr-return-year          pic 9(04).
+             88  cr-loan-is-open                 value zero.
+         10  filler                      pic X(04).
